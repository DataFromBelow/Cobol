@@ -0,0 +1,91 @@
+       identification division.
+       program-id. NAVNEFORMATRAPPORT.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE            PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                   VALUE "Kundeoplysninger.txt".
+
+       01  WS-FORNAVN-RENS-IN     PIC X(40) VALUE SPACES.
+       01  WS-FORNAVN-RENS-UD     PIC X(40) VALUE SPACES.
+       01  WS-EFTERNAVN-RENS-IN   PIC X(40) VALUE SPACES.
+       01  WS-EFTERNAVN-RENS-UD   PIC X(40) VALUE SPACES.
+
+       01  WS-FEJL-COUNT          PIC 9(7) VALUE 0.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "NAVNEFORMATRAPPORT: cannot open input file, "
+                   "status " INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "NAVNEFORMATRAPPORT - navne med dobbelt mellemrum"
+           DISPLAY "=========================================="
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CHECK-NAME-FORMAT
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "NAVNEFORMATRAPPORT: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Antal formatfejl fundet: " WS-FEJL-COUNT
+           DISPLAY "=========================================="
+
+       stop run.
+
+       CHECK-NAME-FORMAT.
+           MOVE Fornavn TO WS-FORNAVN-RENS-IN
+           call "NAVNRENS" using WS-FORNAVN-RENS-IN WS-FORNAVN-RENS-UD
+
+           MOVE Efternavn TO WS-EFTERNAVN-RENS-IN
+           call "NAVNRENS" using WS-EFTERNAVN-RENS-IN
+               WS-EFTERNAVN-RENS-UD
+
+           IF WS-FORNAVN-RENS-IN NOT = WS-FORNAVN-RENS-UD
+               ADD 1 TO WS-FEJL-COUNT
+               DISPLAY "KundeID " KundeID
+                   " - dobbelt mellemrum i Fornavn: '" Fornavn "'"
+           END-IF
+
+           IF WS-EFTERNAVN-RENS-IN NOT = WS-EFTERNAVN-RENS-UD
+               ADD 1 TO WS-FEJL-COUNT
+               DISPLAY "KundeID " KundeID
+                   " - dobbelt mellemrum i Efternavn: '" Efternavn "'"
+           END-IF.
