@@ -0,0 +1,115 @@
+       identification division.
+       program-id. VALUTAKURSOPDATERING.
+
+      *> Daily refresh of the Valutakode-to-DKK exchange-rate table.
+      *> Reads a sequential rate feed (one VALKURS-KODE/VALKURS-RATE
+      *> pair per line, as supplied by treasury) and upserts it into
+      *> the indexed Valutakurser.txt master, stamping today's date
+      *> on every rate so VALUTAKONVERTER can tell how fresh a rate is.
+
+       environment division.
+       input-output section.
+       file-control.
+           select feed-file-1 assign to dynamic WS-FEED-FILENAME
+               organization is line sequential
+               file status is FEED-FILE-1-STATUS.
+           select kurs-file-1 assign to dynamic WS-VALUTAKURS-FILENAME
+               organization is indexed
+               access mode is dynamic
+               record key is VALKURS-KODE IN kurs-rec
+               file status is KURS-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  feed-file-1.
+       01  feed-rec.
+           copy "VALUTAKURS.cpy".
+       fd  kurs-file-1.
+       01  kurs-rec.
+           copy "VALUTAKURS.cpy".
+
+       working-storage section.
+       01  END-OF-FEED             PIC X VALUE "N".
+       01  FEED-FILE-1-STATUS      PIC X(2) VALUE "00".
+       01  KURS-FILE-1-STATUS      PIC X(2) VALUE "00".
+       01  WS-FEED-FILENAME        PIC X(100)
+                                    VALUE "Valutakursfeed.txt".
+       01  WS-VALUTAKURS-FILENAME  PIC X(100)
+                                    VALUE "Valutakurser.txt".
+       01  WS-TODAY                PIC 9(8) VALUE ZEROS.
+       01  WS-UPDATE-COUNT         PIC 9(5) VALUE 0.
+       01  WS-INSERT-COUNT         PIC 9(5) VALUE 0.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FEED-FILENAME FROM ENVIRONMENT "VALUTAKURS_FEED"
+               ON EXCEPTION
+                   MOVE "Valutakursfeed.txt" TO WS-FEED-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-VALUTAKURS-FILENAME FROM ENVIRONMENT
+                   "VALUTAKURS_FIL"
+               ON EXCEPTION
+                   MOVE "Valutakurser.txt" TO WS-VALUTAKURS-FILENAME
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           OPEN INPUT feed-file-1
+           IF FEED-FILE-1-STATUS NOT = "00"
+               DISPLAY "VALUTAKURSOPDATERING: cannot open feed, "
+                   "status " FEED-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN I-O kurs-file-1
+           IF KURS-FILE-1-STATUS = "35"
+               OPEN OUTPUT kurs-file-1
+               CLOSE kurs-file-1
+               OPEN I-O kurs-file-1
+           END-IF
+           IF KURS-FILE-1-STATUS NOT = "00"
+               DISPLAY "VALUTAKURSOPDATERING: cannot open rate table, "
+                   "status " KURS-FILE-1-STATUS
+               CLOSE feed-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FEED = "Y"
+               READ feed-file-1 INTO feed-rec
+                   AT END
+                       MOVE "Y" TO END-OF-FEED
+                   NOT AT END
+                       PERFORM UPSERT-RATE
+               END-READ
+           END-PERFORM
+
+           CLOSE feed-file-1
+           CLOSE kurs-file-1
+
+           DISPLAY "=========================================="
+           DISPLAY "VALUTAKURSOPDATERING - daglig kursopdatering"
+           DISPLAY "Nye kurser    : " WS-INSERT-COUNT
+           DISPLAY "Opdaterede    : " WS-UPDATE-COUNT
+           DISPLAY "=========================================="
+
+       stop run.
+
+       UPSERT-RATE.
+           MOVE VALKURS-KODE IN feed-rec TO VALKURS-KODE IN kurs-rec
+           READ kurs-file-1
+               INVALID KEY
+                   MOVE VALKURS-RATE IN feed-rec
+                       TO VALKURS-RATE IN kurs-rec
+                   MOVE WS-TODAY TO VALKURS-DATE IN kurs-rec
+                   WRITE kurs-rec
+                   ADD 1 TO WS-INSERT-COUNT
+               NOT INVALID KEY
+                   MOVE VALKURS-RATE IN feed-rec
+                       TO VALKURS-RATE IN kurs-rec
+                   MOVE WS-TODAY TO VALKURS-DATE IN kurs-rec
+                   REWRITE kurs-rec
+                   ADD 1 TO WS-UPDATE-COUNT
+           END-READ.
