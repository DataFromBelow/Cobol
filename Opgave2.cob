@@ -7,15 +7,18 @@
        01  Fornavn         pic x(20) value spaces.
        01  Efternavn       pic x(20) value spaces.
        01  KontoNummer     pic x(20) value spaces.
-       01  Balance         pic 9(7)v99 value zeros.
+       01  Balance         pic s9(7)v99 value zeros.
        01  Valutakode      pic x(3) value spaces.
 
+       01  WS-BALANCE-EDIT pic -ZZZ,ZZZ,ZZ9.99.
+       01  FuldtNavn       pic x(41) value spaces.
 
        procedure division.
+           move Balance to WS-BALANCE-EDIT
            display KundeID
            display Fornavn " " Efternavn
            display KontoNummer
-           display Balance
+           display WS-BALANCE-EDIT
            display Valutakode
            move "1234567890" to KundeID
            move "Lars" to Fornavn
@@ -23,8 +26,10 @@
            move "DK1234567891235" to KontoNummer
            move "2500.67" to Balance
            move "DKK" to Valutakode
+           move Balance to WS-BALANCE-EDIT
+           call "NAVNEJOIN" using Fornavn Efternavn FuldtNavn
            display KundeID
-           display Fornavn " " Efternavn
+           display FuldtNavn
            display KontoNummer
-           display Balance " " Valutakode
+           display WS-BALANCE-EDIT " " Valutakode
            stop run.
