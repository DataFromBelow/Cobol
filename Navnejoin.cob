@@ -0,0 +1,26 @@
+       identification division.
+       program-id. NAVNEJOIN.
+
+      *> Shared trim-and-join routine that builds a formatted full
+      *> name from Fornavn and Efternavn, generalized out of the
+      *> separate concatenation styles in OPGAVETWO and exercise3's
+      *> OPGAVETWO so every caller produces the same result.
+
+       data division.
+       working-storage section.
+
+       linkage section.
+       01  LS-FORNAVN      pic x(20).
+       01  LS-EFTERNAVN    pic x(20).
+       01  LS-FULDT-NAVN   pic x(41).
+
+       procedure division using LS-FORNAVN LS-EFTERNAVN LS-FULDT-NAVN.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO LS-FULDT-NAVN
+           STRING FUNCTION TRIM(LS-FORNAVN) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(LS-EFTERNAVN) DELIMITED BY SIZE
+               INTO LS-FULDT-NAVN
+           END-STRING
+
+       goback.
