@@ -4,37 +4,159 @@
        environment division.
        input-output section.
        file-control.
-           select input-file-1 assign to "Kundeoplysninger.txt"
-           organization is line sequential.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+           organization is line sequential
+           file status is INPUT-FILE-1-STATUS.
+           select checkpoint-file-1 assign to dynamic
+                   WS-CHECKPOINT-FILENAME
+               organization is line sequential
+               file status is CHECKPOINT-FILE-1-STATUS.
 
        data division.
        file section.
-       fd  input-file-1.
+       fd  input-file-1
+           record is varying in size from 1 to 157 characters
+           depending on WS-ACTUAL-LENGTH.
 
        01  input-record.
            copy "KUNDER.cpy".
+       fd  checkpoint-file-1.
+       01  checkpoint-record.
+           02  CKPT-KUNDEID      PIC X(10).
+
        working-storage section.
-       01  END-OF-FILE   PIC X VALUE "N".
+       01  END-OF-FILE           PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS   PIC X(2) VALUE "00".
+       01  CHECKPOINT-FILE-1-STATUS PIC X(2) VALUE "00".
+       01  WS-MASK-DISPLAY       PIC X VALUE "Y".
+       01  WS-MASKED-KUNDEID     PIC X(10).
+       01  WS-MASKED-KONTO       PIC X(20).
+       01  WS-INPUT-FILENAME     PIC X(100)
+                                  VALUE "Kundeoplysninger.txt".
+       01  WS-CHECKPOINT-FILENAME PIC X(100)
+                                  VALUE "Opgave6Checkpoint.txt".
+       01  WS-RESTART-MODE       PIC X VALUE "N".
+       01  WS-RESTART-KUNDEID    PIC X(10) VALUE SPACES.
+       01  WS-SKIPPING           PIC X VALUE "N".
+       01  WS-CHECKPOINT-COUNT   PIC 9(7) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 100.
+       01  WS-ACTUAL-LENGTH      PIC 9(5) VALUE 0.
+       01  WS-EXPECTED-LENGTH    PIC 9(5) VALUE 157.
+       01  WS-REJECT-COUNT       PIC 9(7) VALUE 0.
 
        procedure division.
-       MAIN-PROCEDURE. 
-           OPEN INPUT input-file-1 
-      *     OPEN OUTPUT OUTPUT-FILE 
-            
-           PERFORM UNTIL END-OF-FILE = "Y" 
-               READ input-file-1 INTO input-record 
-                   AT END 
-                       MOVE "Y" TO END-OF-FILE 
+       MAIN-PROCEDURE.
+           ACCEPT WS-MASK-DISPLAY FROM ENVIRONMENT "MASK_DISPLAY"
+               ON EXCEPTION
+                   MOVE "Y" TO WS-MASK-DISPLAY
+           END-ACCEPT
+
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-CHECKPOINT-FILENAME
+                   FROM ENVIRONMENT "OPGAVE6_CHECKPOINT_FIL"
+               ON EXCEPTION
+                   MOVE "Opgave6Checkpoint.txt"
+                       TO WS-CHECKPOINT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RESTART-MODE FROM ENVIRONMENT "RESTART_MODE"
+               ON EXCEPTION
+                   MOVE "N" TO WS-RESTART-MODE
+           END-ACCEPT
+
+           IF WS-RESTART-MODE = "Y"
+               PERFORM LOAD-RESTART-POINT
+           END-IF
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "OPGAVEFIVE: cannot open input file, status "
+                   INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       display input-record
-      *                 MOVE INPUT-RECORD TO OUTPUT-RECORD 
-      *                 WRITE OUTPUT-RECORD 
-      *                 DISPLAY "Name: " NAME ", Age: " AGE 
-               END-READ 
-           END-PERFORM 
-            
+                       IF WS-ACTUAL-LENGTH NOT = WS-EXPECTED-LENGTH
+                           PERFORM REJECT-SHORT-RECORD
+                       ELSE
+                           IF WS-SKIPPING = "Y"
+                               IF KundeID = WS-RESTART-KUNDEID
+                                   MOVE "N" TO WS-SKIPPING
+                               END-IF
+                           ELSE
+                               PERFORM DISPLAY-CUSTOMER-RECORD
+                               DISPLAY "Name: " Fornavn " " Efternavn
+                                   ", Age: " AGE
+      *                    MOVE INPUT-RECORD TO OUTPUT-RECORD
+      *                    WRITE OUTPUT-RECORD
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "OPGAVEFIVE: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
            CLOSE input-file-1
-           
-           
 
-       stop run.
+           IF WS-REJECT-COUNT > 0
+               DISPLAY "OPGAVEFIVE: " WS-REJECT-COUNT
+                   " short record(s) rejected"
+           END-IF
+
+       goback.
+
+       REJECT-SHORT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "OPGAVEFIVE: rejected record with length "
+               WS-ACTUAL-LENGTH ", expected " WS-EXPECTED-LENGTH.
+
+       LOAD-RESTART-POINT.
+           OPEN INPUT checkpoint-file-1
+           IF CHECKPOINT-FILE-1-STATUS = "00"
+               READ checkpoint-file-1
+                   NOT AT END
+                       MOVE CKPT-KUNDEID TO WS-RESTART-KUNDEID
+                       MOVE "Y" TO WS-SKIPPING
+               END-READ
+               CLOSE checkpoint-file-1
+           ELSE
+               DISPLAY "OPGAVEFIVE: no checkpoint file found, "
+                   "starting from the top"
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+               MOVE KundeID TO CKPT-KUNDEID
+               OPEN OUTPUT checkpoint-file-1
+               WRITE checkpoint-record
+               CLOSE checkpoint-file-1
+           END-IF.
+
+       DISPLAY-CUSTOMER-RECORD.
+           IF WS-MASK-DISPLAY = "Y"
+               MOVE ALL "*" TO WS-MASKED-KUNDEID
+               MOVE KundeID(7:4) TO WS-MASKED-KUNDEID(7:4)
+               MOVE ALL "*" TO WS-MASKED-KONTO
+               MOVE KontoNummer(17:4) TO WS-MASKED-KONTO(17:4)
+               DISPLAY "KundeID: " WS-MASKED-KUNDEID
+                   "  KontoNummer: " WS-MASKED-KONTO
+           ELSE
+               display input-record
+           END-IF.
