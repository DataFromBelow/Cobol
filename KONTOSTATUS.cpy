@@ -0,0 +1,5 @@
+      *> KONTOSTATUS.cpy
+      *> External account-status feed record layout (KontoNummer to
+      *> status code, e.g. as supplied by the core banking system).
+           02  KSTATUS-KONTONUMMER  pic x(20) value spaces.
+           02  KSTATUS-STATUS       pic x(10) value spaces.
