@@ -0,0 +1,72 @@
+       identification division.
+       program-id. NEGATIVSALDO.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE            PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                    VALUE "Kundeoplysninger.txt".
+       01  WS-OVERTRUK-COUNT      PIC 9(7) VALUE 0.
+       01  WS-BALANCE-EDIT        PIC -ZZZ,ZZZ,ZZ9.99.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "NEGATIVSALDO: cannot open input file, status "
+                   INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "NEGATIVSALDO - kunder med negativ saldo"
+           DISPLAY "=========================================="
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF Balance < 0
+                           ADD 1 TO WS-OVERTRUK-COUNT
+                           MOVE Balance TO WS-BALANCE-EDIT
+                           DISPLAY "KundeID " KundeID
+                               " saldo " WS-BALANCE-EDIT
+                               " " Valutakode
+                       END-IF
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "NEGATIVSALDO: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Antal overtrukne konti: " WS-OVERTRUK-COUNT
+           DISPLAY "=========================================="
+
+       stop run.
