@@ -0,0 +1,97 @@
+       identification division.
+       program-id. FORAELDETKONTROL.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE            PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                   VALUE "Kundeoplysninger.txt".
+
+       01  WS-THRESHOLD-DAYS      PIC 9(5) VALUE 730.
+       01  WS-TODAY               PIC 9(8) VALUE ZEROS.
+       01  WS-TODAY-INT           PIC S9(9) VALUE 0.
+       01  WS-LASTUPD-INT         PIC S9(9) VALUE 0.
+       01  WS-AGE-DAYS            PIC S9(9) VALUE 0.
+       01  WS-STALE-COUNT         PIC 9(7) VALUE 0.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-THRESHOLD-DAYS
+                   FROM ENVIRONMENT "STALE_THRESHOLD_DAYS"
+               ON EXCEPTION
+                   MOVE 730 TO WS-THRESHOLD-DAYS
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "FORAELDETKONTROL: cannot open input file, "
+                   "status " INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "FORAELDETKONTROL - forealdede kunderegistreringer"
+           DISPLAY "=========================================="
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CHECK-LAST-UPDATED
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "FORAELDETKONTROL: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Antal forealdede registreringer: " WS-STALE-COUNT
+           DISPLAY "=========================================="
+
+       stop run.
+
+       CHECK-LAST-UPDATED.
+           IF LAST-UPDATED = 0
+               ADD 1 TO WS-STALE-COUNT
+               DISPLAY "KundeID " KundeID
+                   " - intet LAST-UPDATED registreret"
+           ELSE
+               COMPUTE WS-LASTUPD-INT =
+                   FUNCTION INTEGER-OF-DATE(LAST-UPDATED)
+               COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-LASTUPD-INT
+               IF WS-AGE-DAYS > WS-THRESHOLD-DAYS
+                   ADD 1 TO WS-STALE-COUNT
+                   DISPLAY "KundeID " KundeID
+                       " - sidst opdateret " LAST-UPDATED
+                       ", " WS-AGE-DAYS " dage siden"
+               END-IF
+           END-IF.
