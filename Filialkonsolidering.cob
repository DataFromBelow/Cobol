@@ -0,0 +1,181 @@
+       identification division.
+       program-id. FILIALKONSOLIDERING.
+
+       environment division.
+       input-output section.
+       file-control.
+           select branch-list-file-1 assign to dynamic
+                   WS-BRANCH-LIST-FILENAME
+               organization is line sequential
+               file status is BRANCH-LIST-FILE-1-STATUS.
+           select branch-file-1 assign to dynamic
+                   WS-CURRENT-BRANCH-FILENAME
+               organization is line sequential
+               file status is BRANCH-FILE-1-STATUS.
+           select output-file-1 assign to dynamic WS-OUTPUT-FILENAME
+               organization is line sequential
+               file status is OUTPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  branch-list-file-1.
+       01  branch-list-record        PIC X(100).
+       fd  branch-file-1.
+       01  branch-record.
+           copy "KUNDER.cpy".
+       fd  output-file-1.
+       01  output-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE                 PIC X VALUE "N".
+       01  BRANCH-LIST-FILE-1-STATUS   PIC X(2) VALUE "00".
+       01  BRANCH-FILE-1-STATUS        PIC X(2) VALUE "00".
+       01  OUTPUT-FILE-1-STATUS        PIC X(2) VALUE "00".
+
+       01  WS-BRANCH-LIST-FILENAME     PIC X(100)
+                                        VALUE "BranchFiles.txt".
+       01  WS-OUTPUT-FILENAME          PIC X(100)
+                                        VALUE "Kundeoplysninger.txt".
+       01  WS-CURRENT-BRANCH-FILENAME  PIC X(100) VALUE SPACES.
+
+       01  WS-MAX-BRANCHES             PIC 9(3) VALUE 20.
+       01  WS-BRANCH-COUNT             PIC 9(3) VALUE 0.
+       01  WS-BRANCH-IX                PIC 9(3) VALUE 0.
+       01  BRANCH-FILENAME-TABEL.
+           02  BRANCH-FILENAME OCCURS 20 TIMES PIC X(100).
+
+       01  WS-MAX-KUNDER                PIC 9(7) VALUE 5000.
+       01  WS-KUNDE-COUNT                PIC 9(7) VALUE 0.
+       01  WS-SUB-IX                     PIC 9(7) VALUE 0.
+       01  KENDT-KUNDEID-TABEL.
+           02  KENDT-KUNDEID OCCURS 5000 TIMES.
+               03  KK-ID                 pic x(10).
+       01  WS-FOUND                      PIC X VALUE "N".
+       01  WS-KONFLIKT-COUNT             PIC 9(7) VALUE 0.
+       01  WS-SKREVET-COUNT              PIC 9(7) VALUE 0.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-BRANCH-LIST-FILENAME
+                   FROM ENVIRONMENT "BRANCH_LIST_FIL"
+               ON EXCEPTION
+                   MOVE "BranchFiles.txt" TO WS-BRANCH-LIST-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-OUTPUT-FILENAME FROM ENVIRONMENT "KUNDE_OUTPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-OUTPUT-FILENAME
+           END-ACCEPT
+
+           PERFORM LOAD-BRANCH-LIST
+
+           OPEN OUTPUT output-file-1
+           IF OUTPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "FILIALKONSOLIDERING: cannot open output file, "
+                   "status " OUTPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING WS-BRANCH-IX FROM 1 BY 1
+                   UNTIL WS-BRANCH-IX > WS-BRANCH-COUNT
+               MOVE BRANCH-FILENAME(WS-BRANCH-IX)
+                   TO WS-CURRENT-BRANCH-FILENAME
+               PERFORM PROCESS-BRANCH-FILE
+           END-PERFORM
+
+           CLOSE output-file-1
+
+           DISPLAY "=========================================="
+           DISPLAY "FILIALKONSOLIDERING - konsolidering afsluttet"
+           DISPLAY "Filialer behandlet: " WS-BRANCH-COUNT
+           DISPLAY "Kunder skrevet til master: " WS-SKREVET-COUNT
+           DISPLAY "KundeID-konflikter fundet: " WS-KONFLIKT-COUNT
+           DISPLAY "=========================================="
+
+       stop run.
+
+       LOAD-BRANCH-LIST.
+           OPEN INPUT branch-list-file-1
+           IF BRANCH-LIST-FILE-1-STATUS NOT = "00"
+               DISPLAY "FILIALKONSOLIDERING: cannot open branch list, "
+                   "status " BRANCH-LIST-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ branch-list-file-1 INTO branch-list-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF WS-BRANCH-COUNT < WS-MAX-BRANCHES
+                           ADD 1 TO WS-BRANCH-COUNT
+                           MOVE branch-list-record
+                               TO BRANCH-FILENAME(WS-BRANCH-COUNT)
+                       ELSE
+                           DISPLAY "FILIALKONSOLIDERING: branch list "
+                               "table full, ignoring "
+                               branch-list-record
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE branch-list-file-1
+           MOVE "N" TO END-OF-FILE.
+
+       PROCESS-BRANCH-FILE.
+           OPEN INPUT branch-file-1
+           IF BRANCH-FILE-1-STATUS NOT = "00"
+               DISPLAY "FILIALKONSOLIDERING: cannot open branch file "
+                   WS-CURRENT-BRANCH-FILENAME ", status "
+                   BRANCH-FILE-1-STATUS
+           ELSE
+               PERFORM UNTIL END-OF-FILE = "Y"
+                   READ branch-file-1 INTO branch-record
+                       AT END
+                           MOVE "Y" TO END-OF-FILE
+                       NOT AT END
+                           PERFORM MERGE-BRANCH-RECORD
+                   END-READ
+                   IF BRANCH-FILE-1-STATUS NOT = "00"
+                      AND BRANCH-FILE-1-STATUS NOT = "10"
+                       DISPLAY "FILIALKONSOLIDERING: read error on "
+                           WS-CURRENT-BRANCH-FILENAME ", status "
+                           BRANCH-FILE-1-STATUS
+                       MOVE "Y" TO END-OF-FILE
+                   END-IF
+               END-PERFORM
+               CLOSE branch-file-1
+           END-IF
+           MOVE "N" TO END-OF-FILE.
+
+       MERGE-BRANCH-RECORD.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+                   UNTIL WS-SUB-IX > WS-KUNDE-COUNT
+               IF KK-ID(WS-SUB-IX) = KundeID IN branch-record
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "Y"
+               ADD 1 TO WS-KONFLIKT-COUNT
+               DISPLAY "FILIALKONSOLIDERING: KundeID "
+                   KundeID IN branch-record " in "
+                   WS-CURRENT-BRANCH-FILENAME
+                   " already consolidated from an earlier branch"
+                   " - keeping the first occurrence"
+           ELSE
+               IF WS-KUNDE-COUNT < WS-MAX-KUNDER
+                   ADD 1 TO WS-KUNDE-COUNT
+                   MOVE KundeID IN branch-record
+                       TO KK-ID(WS-KUNDE-COUNT)
+                   WRITE output-record FROM branch-record
+                   ADD 1 TO WS-SKREVET-COUNT
+               ELSE
+                   DISPLAY "FILIALKONSOLIDERING: KundeID table full, "
+                       "skipping " KundeID IN branch-record
+               END-IF
+           END-IF.
