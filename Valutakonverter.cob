@@ -0,0 +1,70 @@
+       identification division.
+       program-id. VALUTAKONVERTER.
+
+      *> Shared Valutakode-to-DKK conversion routine. Looks the
+      *> supplied currency code up in the indexed exchange-rate
+      *> table (refreshed daily by VALUTAKURSOPDATERING) and returns
+      *> the amount converted to DKK, so every report that needs a
+      *> single-currency total calls the same lookup.
+
+       environment division.
+       input-output section.
+       file-control.
+           select kurs-file-1 assign to dynamic WS-VALUTAKURS-FILENAME
+               organization is indexed
+               access mode is random
+               record key is VALKURS-KODE
+               file status is KURS-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  kurs-file-1.
+       01  kurs-record.
+           copy "VALUTAKURS.cpy".
+
+       working-storage section.
+       01  KURS-FILE-1-STATUS      PIC X(2) VALUE "00".
+       01  WS-VALUTAKURS-FILENAME  PIC X(100)
+                                    VALUE "Valutakurser.txt".
+
+       linkage section.
+       01  LS-VALUTAKODE    pic x(3).
+       01  LS-BELOEB        pic s9(9)v99.
+       01  LS-BELOEB-DKK    pic s9(9)v99.
+       01  LS-FOUND         pic x.
+
+       procedure division using LS-VALUTAKODE LS-BELOEB
+               LS-BELOEB-DKK LS-FOUND.
+       MAIN-PROCEDURE.
+           MOVE "N" TO LS-FOUND
+           MOVE LS-BELOEB TO LS-BELOEB-DKK
+
+           ACCEPT WS-VALUTAKURS-FILENAME FROM ENVIRONMENT
+                   "VALUTAKURS_FIL"
+               ON EXCEPTION
+                   MOVE "Valutakurser.txt" TO WS-VALUTAKURS-FILENAME
+           END-ACCEPT
+
+           IF LS-VALUTAKODE = "DKK"
+               MOVE "Y" TO LS-FOUND
+           ELSE
+               OPEN INPUT kurs-file-1
+               IF KURS-FILE-1-STATUS = "00"
+                   MOVE LS-VALUTAKODE TO VALKURS-KODE
+                   READ kurs-file-1
+                       INVALID KEY
+                           DISPLAY "VALUTAKONVERTER: no rate on file "
+                               "for " LS-VALUTAKODE
+                       NOT INVALID KEY
+                           COMPUTE LS-BELOEB-DKK =
+                               LS-BELOEB * VALKURS-RATE
+                           MOVE "Y" TO LS-FOUND
+                   END-READ
+                   CLOSE kurs-file-1
+               ELSE
+                   DISPLAY "VALUTAKONVERTER: cannot open rate table, "
+                       "status " KURS-FILE-1-STATUS
+               END-IF
+           END-IF
+
+       goback.
