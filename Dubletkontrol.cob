@@ -0,0 +1,108 @@
+       identification division.
+       program-id. DUBLETKONTROL.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE            PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                    VALUE "Kundeoplysninger.txt".
+
+       01  WS-MAX-KUNDER          PIC 9(7) VALUE 5000.
+       01  WS-KUNDE-COUNT         PIC 9(7) VALUE 0.
+       01  WS-SUB-IX              PIC 9(7) VALUE 0.
+       01  WS-DUBLET-COUNT        PIC 9(7) VALUE 0.
+
+       01  KENDT-KUNDEID-TABEL.
+           02  KENDT-KUNDEID OCCURS 5000 TIMES.
+               03  KK-ID          pic x(10).
+               03  KK-ANTAL       pic 9(3).
+
+       01  WS-FOUND                PIC X VALUE "N".
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "DUBLETKONTROL: cannot open input file, status "
+                   INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM REGISTER-KUNDEID
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "DUBLETKONTROL: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           PERFORM PRINT-DUPLICATE-REPORT
+
+       stop run.
+
+       REGISTER-KUNDEID.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+                   UNTIL WS-SUB-IX > WS-KUNDE-COUNT
+               IF KK-ID(WS-SUB-IX) = KundeID
+                   ADD 1 TO KK-ANTAL(WS-SUB-IX)
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "N"
+               IF WS-KUNDE-COUNT < WS-MAX-KUNDER
+                   ADD 1 TO WS-KUNDE-COUNT
+                   MOVE KundeID TO KK-ID(WS-KUNDE-COUNT)
+                   MOVE 1 TO KK-ANTAL(WS-KUNDE-COUNT)
+               ELSE
+                   DISPLAY "DUBLETKONTROL: KundeID table full, "
+                       "skipping " KundeID
+               END-IF
+           END-IF.
+
+       PRINT-DUPLICATE-REPORT.
+           DISPLAY "=========================================="
+           DISPLAY "DUBLETKONTROL - dobbeltforekomster af KundeID"
+           DISPLAY "=========================================="
+           PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+                   UNTIL WS-SUB-IX > WS-KUNDE-COUNT
+               IF KK-ANTAL(WS-SUB-IX) > 1
+                   ADD 1 TO WS-DUBLET-COUNT
+                   DISPLAY "KundeID " KK-ID(WS-SUB-IX)
+                       " forekommer " KK-ANTAL(WS-SUB-IX) " gange"
+               END-IF
+           END-PERFORM
+           IF WS-DUBLET-COUNT = 0
+               DISPLAY "Ingen dubletter fundet"
+           END-IF
+           DISPLAY "=========================================="
