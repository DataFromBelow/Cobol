@@ -0,0 +1,114 @@
+       identification division.
+       program-id. POSTNRRAPPORT.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+           select sort-file-1 assign to "PostnrrapportSRT.tmp".
+           select sorted-file-1 assign to "PostnrrapportSRT.txt"
+               organization is line sequential
+               file status is SORTED-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+       sd  sort-file-1.
+       01  sort-record.
+           copy "KUNDER.cpy".
+       fd  sorted-file-1.
+       01  sorted-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE             PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS     PIC X(2) VALUE "00".
+       01  SORTED-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME       PIC X(100)
+                                    VALUE "Kundeoplysninger.txt".
+
+       01  WS-FIRST-RECORD         PIC X VALUE "Y".
+       01  WS-CURRENT-POSTNR       PIC X(4) VALUE SPACES.
+       01  WS-POSTNR-COUNT         PIC 9(7) VALUE 0.
+       01  WS-GRAND-TOTAL          PIC 9(7) VALUE 0.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           SORT sort-file-1
+               ON ASCENDING KEY POSTNR OF sort-record
+               USING input-file-1
+               GIVING sorted-file-1
+           IF SORT-RETURN NOT = 0
+               DISPLAY "POSTNRRAPPORT: sort by postal code failed, "
+                   "sort-return " SORT-RETURN
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT sorted-file-1
+           IF SORTED-FILE-1-STATUS NOT = "00"
+               DISPLAY "POSTNRRAPPORT: cannot open sorted file, status "
+                   SORTED-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "POSTNRRAPPORT - kundetal pr. postnummer"
+           DISPLAY "=========================================="
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ sorted-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM PROCESS-RECORD
+               END-READ
+               IF SORTED-FILE-1-STATUS NOT = "00"
+                  AND SORTED-FILE-1-STATUS NOT = "10"
+                   DISPLAY "POSTNRRAPPORT: read error, status "
+                       SORTED-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE sorted-file-1
+
+           IF WS-FIRST-RECORD = "N"
+               PERFORM PRINT-CONTROL-BREAK
+           END-IF
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Total antal kunder : " WS-GRAND-TOTAL
+           DISPLAY "=========================================="
+
+       stop run.
+
+       PROCESS-RECORD.
+           IF WS-FIRST-RECORD = "Y"
+               MOVE "N" TO WS-FIRST-RECORD
+               MOVE POSTNR IN input-record TO WS-CURRENT-POSTNR
+           ELSE
+               IF POSTNR IN input-record NOT = WS-CURRENT-POSTNR
+                   PERFORM PRINT-CONTROL-BREAK
+                   MOVE POSTNR IN input-record TO WS-CURRENT-POSTNR
+                   MOVE 0 TO WS-POSTNR-COUNT
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-POSTNR-COUNT
+           ADD 1 TO WS-GRAND-TOTAL.
+
+       PRINT-CONTROL-BREAK.
+           DISPLAY "Postnr " WS-CURRENT-POSTNR " : "
+               WS-POSTNR-COUNT " kunder".
