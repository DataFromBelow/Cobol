@@ -0,0 +1,135 @@
+       identification division.
+       program-id. IBANKONTROL.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE            PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                   VALUE "Kundeoplysninger.txt".
+
+       01  WS-ACCOUNT             PIC X(20).
+       01  WS-LEN                 PIC 9(2) VALUE 0.
+       01  WS-REARRANGED          PIC X(20) VALUE SPACES.
+       01  WS-NUMERIC-STRING      PIC X(60) VALUE SPACES.
+       01  WS-NS-PTR              PIC 9(3) VALUE 1.
+       01  WS-NS-LEN               PIC 9(3) VALUE 0.
+       01  WS-IX                  PIC 9(3) VALUE 0.
+       01  WS-CHAR                PIC X(1).
+       01  WS-CHAR-VALUE           PIC 9(2).
+       01  WS-CHAR-VALUE-EDIT      PIC 99.
+       01  WS-DIGIT                PIC 9(1).
+       01  WS-REMAINDER            PIC 9(4) VALUE 0.
+
+       01  WS-VALID-COUNT         PIC 9(7) VALUE 0.
+       01  WS-INVALID-COUNT       PIC 9(7) VALUE 0.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "IBANKONTROL: cannot open input file, status "
+                   INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "IBANKONTROL - mod-97 tjek af KontoNummer"
+           DISPLAY "=========================================="
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CHECK-KONTONUMMER
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "IBANKONTROL: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Godkendte KontoNummer : " WS-VALID-COUNT
+           DISPLAY "Fejlede KontoNummer   : " WS-INVALID-COUNT
+           DISPLAY "=========================================="
+
+       stop run.
+
+       CHECK-KONTONUMMER.
+           MOVE FUNCTION TRIM(KontoNummer) TO WS-ACCOUNT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(KontoNummer)) TO WS-LEN
+
+           IF WS-LEN < 5
+               ADD 1 TO WS-INVALID-COUNT
+               DISPLAY "KundeID " KundeID " - KontoNummer '"
+                   FUNCTION TRIM(KontoNummer) "' too short to checksum"
+           ELSE
+               MOVE SPACES TO WS-REARRANGED
+               STRING WS-ACCOUNT(5:WS-LEN - 4) DELIMITED BY SIZE
+                   WS-ACCOUNT(1:4) DELIMITED BY SIZE
+                   INTO WS-REARRANGED
+               END-STRING
+
+               MOVE SPACES TO WS-NUMERIC-STRING
+               MOVE 1 TO WS-NS-PTR
+               PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-LEN
+                   MOVE WS-REARRANGED(WS-IX:1) TO WS-CHAR
+                   IF WS-CHAR IS ALPHABETIC-UPPER
+                       COMPUTE WS-CHAR-VALUE =
+                           FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A") + 10
+                       MOVE WS-CHAR-VALUE TO WS-CHAR-VALUE-EDIT
+                       STRING WS-CHAR-VALUE-EDIT DELIMITED BY SIZE
+                           INTO WS-NUMERIC-STRING
+                           WITH POINTER WS-NS-PTR
+                       END-STRING
+                   ELSE
+                       STRING WS-CHAR DELIMITED BY SIZE
+                           INTO WS-NUMERIC-STRING
+                           WITH POINTER WS-NS-PTR
+                       END-STRING
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-NS-LEN = WS-NS-PTR - 1
+
+               MOVE 0 TO WS-REMAINDER
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                       UNTIL WS-IX > WS-NS-LEN
+                   MOVE WS-NUMERIC-STRING(WS-IX:1) TO WS-DIGIT
+                   COMPUTE WS-REMAINDER =
+                       FUNCTION MOD((WS-REMAINDER * 10) + WS-DIGIT, 97)
+               END-PERFORM
+
+               IF WS-REMAINDER = 1
+                   ADD 1 TO WS-VALID-COUNT
+               ELSE
+                   ADD 1 TO WS-INVALID-COUNT
+                   DISPLAY "KundeID " KundeID " - KontoNummer '"
+                       FUNCTION TRIM(KontoNummer)
+                       "' fails the mod-97 checksum"
+               END-IF
+           END-IF.
