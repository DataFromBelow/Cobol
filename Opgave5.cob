@@ -1,11 +1,13 @@
        identification division.
-       program-id. OPGAVEFIVE.
+       program-id. OPGAVEFEM.
 
        data division.
        working-storage section.
        01  KUNDEOPL.
            copy "KUNDER.cpy".
 
+       01  WS-BALANCE-EDIT pic -ZZZ,ZZZ,ZZ9.99.
+
        procedure division.
 
            move "1234567890" to KundeID
@@ -14,11 +16,12 @@
            move "DK1234567891235" to KontoNummer
            move "2500.67" to Balance
            move "DKK" to Valutakode
-           
-           display KundeID 
+
+           move Balance to WS-BALANCE-EDIT
+           display KundeID
            display Fornavn " " Efternavn
            display KontoNummer
-           display Balance " " Valutakode           
+           display WS-BALANCE-EDIT " " Valutakode
            display KUNDEOPL
 
        stop run.
