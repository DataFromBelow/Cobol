@@ -0,0 +1,5 @@
+      *> VALUTAKURS.cpy
+      *> Daily exchange-rate table record: Valutakode to DKK.
+           02  VALKURS-KODE     pic x(3) value spaces.
+           02  VALKURS-RATE     pic 9(5)v9(6) value zeros.
+           02  VALKURS-DATE     pic 9(8) value zeros.
