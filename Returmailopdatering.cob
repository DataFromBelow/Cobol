@@ -0,0 +1,184 @@
+       identification division.
+       program-id. RETURMAILOPDATERING.
+
+       environment division.
+       input-output section.
+       file-control.
+           select master-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is MASTER-FILE-1-STATUS.
+           select retur-file-1 assign to dynamic WS-RETUR-FILENAME
+               organization is line sequential
+               file status is RETUR-FILE-1-STATUS.
+           select new-master-file-1 assign to dynamic
+                   WS-NEW-MASTER-FILENAME
+               organization is line sequential
+               file status is NEW-MASTER-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  master-file-1.
+       01  master-record.
+           copy "KUNDER.cpy".
+       fd  retur-file-1.
+       01  retur-record.
+           copy "RETURMAIL.cpy".
+       fd  new-master-file-1.
+       01  new-master-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-MASTER              PIC X VALUE "N".
+       01  END-OF-RETUR                PIC X VALUE "N".
+       01  END-OF-NEW-MASTER          PIC X VALUE "N".
+       01  MASTER-FILE-1-STATUS        PIC X(2) VALUE "00".
+       01  RETUR-FILE-1-STATUS         PIC X(2) VALUE "00".
+       01  NEW-MASTER-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME           PIC X(100)
+                                        VALUE "Kundeoplysninger.txt".
+       01  WS-RETUR-FILENAME           PIC X(100)
+                                        VALUE "ReturMail.txt".
+       01  WS-NEW-MASTER-FILENAME      PIC X(100)
+                                        VALUE "KundeoplysningerNY.txt".
+
+       01  WS-MAX-RETUR                PIC 9(5) VALUE 2000.
+       01  WS-RETUR-COUNT              PIC 9(5) VALUE 0.
+       01  WS-RETUR-IX                 PIC 9(5) VALUE 0.
+       01  WS-UPDATE-COUNT             PIC 9(7) VALUE 0.
+
+       01  RETUR-TABEL.
+           02  RETUR-ENTRY OCCURS 2000 TIMES.
+               03  R-KUNDEID           pic x(10).
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RETUR-FILENAME FROM ENVIRONMENT "RETURMAIL_FIL"
+               ON EXCEPTION
+                   MOVE "ReturMail.txt" TO WS-RETUR-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-NEW-MASTER-FILENAME
+                   FROM ENVIRONMENT "KUNDE_MASTER_NY_FIL"
+               ON EXCEPTION
+                   MOVE "KundeoplysningerNY.txt"
+                       TO WS-NEW-MASTER-FILENAME
+           END-ACCEPT
+
+           PERFORM OPEN-FILES
+           PERFORM LOAD-RETUR-MAIL
+           PERFORM UPDATE-MASTER
+           PERFORM CLOSE-FILES
+           PERFORM PROMOTE-NEW-MASTER
+
+           DISPLAY "RETURMAILOPDATERING: " WS-UPDATE-COUNT
+               " kunderecord(s) markeret som uleveret"
+
+       stop run.
+
+       OPEN-FILES.
+           OPEN INPUT master-file-1
+           IF MASTER-FILE-1-STATUS NOT = "00"
+               DISPLAY "RETURMAILOPDATERING: cannot open master, "
+                   "status " MASTER-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT retur-file-1
+           IF RETUR-FILE-1-STATUS NOT = "00"
+               DISPLAY "RETURMAILOPDATERING: cannot open retur feed, "
+                   "status " RETUR-FILE-1-STATUS
+               CLOSE master-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT new-master-file-1
+           IF NEW-MASTER-FILE-1-STATUS NOT = "00"
+               DISPLAY "RETURMAILOPDATERING: cannot open new master, "
+                   "status " NEW-MASTER-FILE-1-STATUS
+               CLOSE master-file-1
+               CLOSE retur-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-RETUR-MAIL.
+           PERFORM UNTIL END-OF-RETUR = "Y"
+               READ retur-file-1 INTO retur-record
+                   AT END
+                       MOVE "Y" TO END-OF-RETUR
+                   NOT AT END
+                       IF WS-RETUR-COUNT < WS-MAX-RETUR
+                           ADD 1 TO WS-RETUR-COUNT
+                           MOVE RETUR-KUNDEID TO
+                               R-KUNDEID(WS-RETUR-COUNT)
+                       ELSE
+                           DISPLAY "RETURMAILOPDATERING: retur table "
+                               "full, feed entry skipped"
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       UPDATE-MASTER.
+           PERFORM UNTIL END-OF-MASTER = "Y"
+               READ master-file-1 INTO master-record
+                   AT END
+                       MOVE "Y" TO END-OF-MASTER
+                   NOT AT END
+                       PERFORM APPLY-MATCHING-RETUR
+                       MOVE master-record TO new-master-record
+                       WRITE new-master-record
+               END-READ
+           END-PERFORM.
+
+       APPLY-MATCHING-RETUR.
+           PERFORM VARYING WS-RETUR-IX FROM 1 BY 1
+                   UNTIL WS-RETUR-IX > WS-RETUR-COUNT
+               IF R-KUNDEID(WS-RETUR-IX) = KundeID IN master-record
+                   IF DELIVERY-STATUS IN master-record NOT = "N"
+                       MOVE "N" TO DELIVERY-STATUS IN master-record
+                       ADD 1 TO WS-UPDATE-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CLOSE-FILES.
+           CLOSE master-file-1
+           CLOSE retur-file-1
+           CLOSE new-master-file-1.
+
+       PROMOTE-NEW-MASTER.
+           OPEN INPUT new-master-file-1
+           IF NEW-MASTER-FILE-1-STATUS NOT = "00"
+               DISPLAY "RETURMAILOPDATERING: cannot reopen new master "
+                   "for promotion, status " NEW-MASTER-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT master-file-1
+           IF MASTER-FILE-1-STATUS NOT = "00"
+               DISPLAY "RETURMAILOPDATERING: cannot open master for "
+                   "promotion, status " MASTER-FILE-1-STATUS
+               CLOSE new-master-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-NEW-MASTER = "Y"
+               READ new-master-file-1 INTO master-record
+                   AT END
+                       MOVE "Y" TO END-OF-NEW-MASTER
+                   NOT AT END
+                       WRITE master-record
+               END-READ
+           END-PERFORM
+
+           CLOSE new-master-file-1
+           CLOSE master-file-1.
