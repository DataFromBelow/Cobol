@@ -7,19 +7,20 @@
        01  Fornavn         pic x(20) value spaces.
        01  Efternavn       pic x(20) value spaces.
        01  KontoNummer     pic x(20) value spaces.
-       01  FuldtNavn       pic x(40) value spaces.
-       01  Balance         pic 9(7)v9(2) value zeros.
+       01  FuldtNavn       pic x(41) value spaces.
+       01  Balance         pic s9(7)v9(2) value zeros.
        01  Valutakode      pic x(3) value spaces.
-       
+       01  WS-BALANCE-EDIT pic -ZZZ,ZZZ,ZZ9.99.
 
 
        procedure division.
 
+       move Balance to WS-BALANCE-EDIT
        display Fornavn
        display KundeID
        display Efternavn
        display KontoNummer
-       display Balance
+       display WS-BALANCE-EDIT
        display Valutakode
 
 
@@ -31,16 +32,11 @@
        move 2500.67 to Balance
        move "DKK" to Valutakode
 
-       move function trim(Fornavn trailing "  ") delimited by space
-               to Fornavn
-
-       string Fornavn delimited by space "  "
-           " " delimited by size Efternavn
-           delimited by space 
-           into FuldtNavn 
+       call "NAVNEJOIN" using Fornavn Efternavn FuldtNavn
 
+       move Balance to WS-BALANCE-EDIT
        display KundeID
-       display Fornavn Efternavn
+       display FuldtNavn
        display KontoNummer
-       display Balance Valutakode
+       display WS-BALANCE-EDIT Valutakode
        stop run.
