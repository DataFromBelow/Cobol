@@ -0,0 +1,89 @@
+       identification division.
+       program-id. ALDERSGRUPPERAPPORT.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE            PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                   VALUE "Kundeoplysninger.txt".
+
+       01  WS-UNDER-25-COUNT      PIC 9(7) VALUE 0.
+       01  WS-25-40-COUNT         PIC 9(7) VALUE 0.
+       01  WS-41-65-COUNT         PIC 9(7) VALUE 0.
+       01  WS-66-PLUS-COUNT       PIC 9(7) VALUE 0.
+       01  WS-TOTAL-COUNT         PIC 9(7) VALUE 0.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "ALDERSGRUPPERAPPORT: cannot open input file, "
+                   "status " INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CLASSIFY-AGE
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "ALDERSGRUPPERAPPORT: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           PERFORM PRINT-AGE-BAND-REPORT
+
+       stop run.
+
+       CLASSIFY-AGE.
+           ADD 1 TO WS-TOTAL-COUNT
+           EVALUATE TRUE
+               WHEN AGE < 25
+                   ADD 1 TO WS-UNDER-25-COUNT
+               WHEN AGE <= 40
+                   ADD 1 TO WS-25-40-COUNT
+               WHEN AGE <= 65
+                   ADD 1 TO WS-41-65-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-66-PLUS-COUNT
+           END-EVALUATE.
+
+       PRINT-AGE-BAND-REPORT.
+           DISPLAY "=========================================="
+           DISPLAY "ALDERSGRUPPERAPPORT - kunder pr. aldersgruppe"
+           DISPLAY "=========================================="
+           DISPLAY "Under 25     : " WS-UNDER-25-COUNT
+           DISPLAY "25-40        : " WS-25-40-COUNT
+           DISPLAY "41-65        : " WS-41-65-COUNT
+           DISPLAY "66 og derover: " WS-66-PLUS-COUNT
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Total antal kunder: " WS-TOTAL-COUNT
+           DISPLAY "==========================================".
