@@ -0,0 +1,283 @@
+       identification division.
+       program-id. TESTDATAGENERATOR.
+
+      *> Synthetic KUNDER-layout fixture generator, so Opgave6,
+      *> Opgave7 and the validation/report programs can be exercised
+      *> against a disposable test file instead of real customer data.
+
+       environment division.
+       input-output section.
+       file-control.
+           select output-file-1 assign to dynamic WS-OUTPUT-FILENAME
+               organization is line sequential
+               file status is OUTPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  output-file-1.
+       01  output-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  OUTPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-OUTPUT-FILENAME      PIC X(100)
+                                    VALUE "KundeoplysningerTEST.txt".
+       01  WS-RECORD-COUNT         PIC 9(7) VALUE 100.
+       01  WS-RECORD-COUNT-X       PIC X(7) VALUE SPACES.
+       01  WS-IX                   PIC 9(7) VALUE 0.
+       01  WS-TODAY                PIC 9(8) VALUE ZEROS.
+       01  WS-TODAY-YEAR           PIC 9(4) VALUE 0.
+       01  WS-SEED                 PIC 9(4) VALUE 0.
+       01  WS-RAND                 PIC 9V9(9) VALUE 0.
+       01  WS-PICK                 PIC 9(4) VALUE 0.
+       01  WS-KUNDEID-NUM          PIC 9(10) VALUE 0.
+       01  WS-KONTO-DIGITS         PIC 9(9) VALUE 0.
+       01  WS-KONTO-DIGITS-X       PIC X(9) VALUE SPACES.
+       01  WS-HUSNR-NUM            PIC 9(5) VALUE 0.
+       01  WS-BIRTH-YEAR           PIC 9(4) VALUE 0.
+       01  WS-BIRTH-MONTH          PIC 9(2) VALUE 0.
+       01  WS-BIRTH-DAY            PIC 9(2) VALUE 0.
+       01  WS-AGE-DAYS-BACK        PIC 9(5) VALUE 0.
+       01  WS-LASTUPD-INT          PIC S9(9) VALUE 0.
+       01  WS-TODAY-INT            PIC S9(9) VALUE 0.
+
+       01  WS-FORNAVN-TABEL.
+           02  FILLER PIC X(20) VALUE "LARS".
+           02  FILLER PIC X(20) VALUE "METTE".
+           02  FILLER PIC X(20) VALUE "SOEREN".
+           02  FILLER PIC X(20) VALUE "ANNA".
+           02  FILLER PIC X(20) VALUE "PETER".
+           02  FILLER PIC X(20) VALUE "MARIE".
+           02  FILLER PIC X(20) VALUE "JENS".
+           02  FILLER PIC X(20) VALUE "KIRSTEN".
+           02  FILLER PIC X(20) VALUE "HENRIK".
+           02  FILLER PIC X(20) VALUE "LOUISE".
+       01  WS-FORNAVN-TABEL-R REDEFINES WS-FORNAVN-TABEL.
+           02  WS-FORNAVN OCCURS 10 TIMES PIC X(20).
+
+       01  WS-EFTERNAVN-TABEL.
+           02  FILLER PIC X(20) VALUE "HANSEN".
+           02  FILLER PIC X(20) VALUE "JENSEN".
+           02  FILLER PIC X(20) VALUE "NIELSEN".
+           02  FILLER PIC X(20) VALUE "PEDERSEN".
+           02  FILLER PIC X(20) VALUE "ANDERSEN".
+           02  FILLER PIC X(20) VALUE "CHRISTENSEN".
+           02  FILLER PIC X(20) VALUE "LARSEN".
+           02  FILLER PIC X(20) VALUE "MADSEN".
+           02  FILLER PIC X(20) VALUE "RASMUSSEN".
+           02  FILLER PIC X(20) VALUE "POULSEN".
+       01  WS-EFTERNAVN-TABEL-R REDEFINES WS-EFTERNAVN-TABEL.
+           02  WS-EFTERNAVN OCCURS 10 TIMES PIC X(20).
+
+       01  WS-VEJNAVN-TABEL.
+           02  FILLER PIC X(20) VALUE "STORGADE".
+           02  FILLER PIC X(20) VALUE "VESTERGADE".
+           02  FILLER PIC X(20) VALUE "NOERREGADE".
+           02  FILLER PIC X(20) VALUE "SKOVVEJ".
+           02  FILLER PIC X(20) VALUE "BAKKEVEJ".
+           02  FILLER PIC X(20) VALUE "ENGVEJ".
+           02  FILLER PIC X(20) VALUE "KIRKEVEJ".
+           02  FILLER PIC X(20) VALUE "STRANDVEJ".
+           02  FILLER PIC X(20) VALUE "INDUSTRIVEJ".
+           02  FILLER PIC X(20) VALUE "PARKVEJ".
+       01  WS-VEJNAVN-TABEL-R REDEFINES WS-VEJNAVN-TABEL.
+           02  WS-VEJNAVN-ENTRY OCCURS 10 TIMES PIC X(20).
+
+       01  WS-BY-TABEL.
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "1000".
+               03  FILLER PIC X(20) VALUE "KOEBENHAVN K".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "2100".
+               03  FILLER PIC X(20) VALUE "KOEBENHAVN OE".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "5000".
+               03  FILLER PIC X(20) VALUE "ODENSE C".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "8000".
+               03  FILLER PIC X(20) VALUE "AARHUS C".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "9000".
+               03  FILLER PIC X(20) VALUE "AALBORG".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "4000".
+               03  FILLER PIC X(20) VALUE "ROSKILDE".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "6000".
+               03  FILLER PIC X(20) VALUE "KOLDING".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "7100".
+               03  FILLER PIC X(20) VALUE "VEJLE".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "3000".
+               03  FILLER PIC X(20) VALUE "HELSINGOER".
+           02  FILLER.
+               03  FILLER PIC X(4)  VALUE "2800".
+               03  FILLER PIC X(20) VALUE "KONGENS LYNGBY".
+       01  WS-BY-TABEL-R REDEFINES WS-BY-TABEL.
+           02  WS-BY-ENTRY OCCURS 10 TIMES.
+               03  WS-BY-POSTNR  PIC X(4).
+               03  WS-BY-NAVN    PIC X(20).
+
+       01  WS-VALUTA-TABEL.
+           02  FILLER PIC X(3) VALUE "DKK".
+           02  FILLER PIC X(3) VALUE "DKK".
+           02  FILLER PIC X(3) VALUE "DKK".
+           02  FILLER PIC X(3) VALUE "EUR".
+           02  FILLER PIC X(3) VALUE "USD".
+           02  FILLER PIC X(3) VALUE "GBP".
+           02  FILLER PIC X(3) VALUE "SEK".
+       01  WS-VALUTA-TABEL-R REDEFINES WS-VALUTA-TABEL.
+           02  WS-VALUTA-ENTRY OCCURS 7 TIMES PIC X(3).
+
+       01  WS-ETAGE-TABEL.
+           02  FILLER PIC X(3) VALUE SPACES.
+           02  FILLER PIC X(3) VALUE "1".
+           02  FILLER PIC X(3) VALUE "2".
+           02  FILLER PIC X(3) VALUE "3".
+           02  FILLER PIC X(3) VALUE "4".
+       01  WS-ETAGE-TABEL-R REDEFINES WS-ETAGE-TABEL.
+           02  WS-ETAGE-ENTRY OCCURS 5 TIMES PIC X(3).
+
+       01  WS-SIDE-TABEL.
+           02  FILLER PIC X(3) VALUE SPACES.
+           02  FILLER PIC X(3) VALUE "TV".
+           02  FILLER PIC X(3) VALUE "TH".
+           02  FILLER PIC X(3) VALUE "MF".
+       01  WS-SIDE-TABEL-R REDEFINES WS-SIDE-TABEL.
+           02  WS-SIDE-ENTRY OCCURS 4 TIMES PIC X(3).
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-OUTPUT-FILENAME
+                   FROM ENVIRONMENT "TESTDATA_OUTPUT_FIL"
+               ON EXCEPTION
+                   MOVE "KundeoplysningerTEST.txt" TO WS-OUTPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RECORD-COUNT-X FROM ENVIRONMENT "TESTDATA_COUNT"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RECORD-COUNT-X
+           END-ACCEPT
+           IF WS-RECORD-COUNT-X NOT = SPACES
+               MOVE WS-RECORD-COUNT-X TO WS-RECORD-COUNT
+           END-IF
+           IF WS-RECORD-COUNT = 0
+               MOVE 100 TO WS-RECORD-COUNT
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YEAR
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           ACCEPT WS-SEED FROM TIME
+           MOVE FUNCTION RANDOM(WS-SEED) TO WS-RAND
+
+           OPEN OUTPUT output-file-1
+           IF OUTPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "TESTDATAGENERATOR: cannot open output file, "
+                   "status " OUTPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-RECORD-COUNT
+               PERFORM BUILD-TEST-RECORD
+               WRITE output-record
+           END-PERFORM
+
+           CLOSE output-file-1
+
+           DISPLAY "=========================================="
+           DISPLAY "TESTDATAGENERATOR - syntetiske testdata"
+           DISPLAY "Fil       : " WS-OUTPUT-FILENAME
+           DISPLAY "Antal rec : " WS-RECORD-COUNT
+           DISPLAY "=========================================="
+
+       stop run.
+
+       BUILD-TEST-RECORD.
+           MOVE SPACES TO output-record
+
+           COMPUTE WS-KUNDEID-NUM = 1000000000 + WS-IX
+           MOVE WS-KUNDEID-NUM TO KundeID
+
+           PERFORM NEXT-RANDOM-PICK-10
+           MOVE WS-FORNAVN(WS-PICK) TO Fornavn
+
+           PERFORM NEXT-RANDOM-PICK-10
+           MOVE WS-EFTERNAVN(WS-PICK) TO Efternavn
+
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-KONTO-DIGITS =
+               FUNCTION INTEGER(WS-RAND * 999999999)
+           MOVE WS-KONTO-DIGITS TO WS-KONTO-DIGITS-X
+           STRING "DK" DELIMITED BY SIZE
+               WS-KONTO-DIGITS-X DELIMITED BY SIZE
+               INTO KontoNummer
+           END-STRING
+
+           PERFORM NEXT-RANDOM
+           COMPUTE Balance ROUNDED = (WS-RAND * 2000000) - 1000000
+
+           PERFORM NEXT-RANDOM-PICK-7
+           MOVE WS-VALUTA-ENTRY(WS-PICK) TO Valutakode
+
+           PERFORM NEXT-RANDOM-PICK-10
+           MOVE WS-VEJNAVN-ENTRY(WS-PICK) TO VEJNAVN
+
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-HUSNR-NUM = FUNCTION INTEGER(WS-RAND * 150) + 1
+           MOVE WS-HUSNR-NUM TO HUSNR
+
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-PICK = FUNCTION INTEGER(WS-RAND * 5) + 1
+           MOVE WS-ETAGE-ENTRY(WS-PICK) TO ETAGE
+
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-PICK = FUNCTION INTEGER(WS-RAND * 4) + 1
+           MOVE WS-SIDE-ENTRY(WS-PICK) TO SIDE
+
+           PERFORM NEXT-RANDOM-PICK-10
+           MOVE WS-BY-POSTNR(WS-PICK) TO POSTNR
+           MOVE WS-BY-NAVN(WS-PICK) TO BYx
+
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-BIRTH-YEAR = FUNCTION INTEGER(WS-RAND * 60) + 1940
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-BIRTH-MONTH = FUNCTION INTEGER(WS-RAND * 12) + 1
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-BIRTH-DAY = FUNCTION INTEGER(WS-RAND * 28) + 1
+           COMPUTE DATE-OF-BIRTH =
+               (WS-BIRTH-YEAR * 10000) + (WS-BIRTH-MONTH * 100)
+               + WS-BIRTH-DAY
+           COMPUTE AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+
+           PERFORM NEXT-RANDOM
+           IF WS-RAND < 0.2
+               MOVE ZEROS TO LAST-UPDATED
+           ELSE
+               COMPUTE WS-AGE-DAYS-BACK =
+                   FUNCTION INTEGER(WS-RAND * 1000)
+               COMPUTE WS-LASTUPD-INT = WS-TODAY-INT - WS-AGE-DAYS-BACK
+               COMPUTE LAST-UPDATED =
+                   FUNCTION DATE-OF-INTEGER(WS-LASTUPD-INT)
+           END-IF
+
+           PERFORM NEXT-RANDOM
+           IF WS-RAND < 0.1
+               MOVE "N" TO DELIVERY-STATUS
+           ELSE
+               MOVE "Y" TO DELIVERY-STATUS
+           END-IF.
+
+       NEXT-RANDOM.
+           MOVE FUNCTION RANDOM TO WS-RAND.
+
+       NEXT-RANDOM-PICK-10.
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-PICK = FUNCTION INTEGER(WS-RAND * 10) + 1.
+
+       NEXT-RANDOM-PICK-7.
+           PERFORM NEXT-RANDOM
+           COMPUTE WS-PICK = FUNCTION INTEGER(WS-RAND * 7) + 1.
