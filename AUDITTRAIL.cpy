@@ -0,0 +1,16 @@
+      *> AUDITTRAIL.cpy
+      *> Before/after address-change audit record layout.
+           02  AUDIT-KUNDEID     pic x(10) value spaces.
+           02  AUDIT-CHANGE-DATE pic 9(8) value zeros.
+           02  AUDIT-OLD-VEJNAVN pic x(20) value spaces.
+           02  AUDIT-OLD-HUSNR   pic x(5) value spaces.
+           02  AUDIT-OLD-ETAGE   pic x(3) value spaces.
+           02  AUDIT-OLD-SIDE    pic x(3) value spaces.
+           02  AUDIT-OLD-POSTNR  pic x(4) value spaces.
+           02  AUDIT-OLD-BYx     pic x(20) value spaces.
+           02  AUDIT-NEW-VEJNAVN pic x(20) value spaces.
+           02  AUDIT-NEW-HUSNR   pic x(5) value spaces.
+           02  AUDIT-NEW-ETAGE   pic x(3) value spaces.
+           02  AUDIT-NEW-SIDE    pic x(3) value spaces.
+           02  AUDIT-NEW-POSTNR  pic x(4) value spaces.
+           02  AUDIT-NEW-BYx     pic x(20) value spaces.
