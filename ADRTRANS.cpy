@@ -0,0 +1,9 @@
+      *> ADRTRANS.cpy
+      *> Change-of-address transaction record layout.
+           02  TRANS-KUNDEID    pic x(10) value spaces.
+           02  TRANS-VEJNAVN    pic x(20) value spaces.
+           02  TRANS-HUSNR      pic x(5) value spaces.
+           02  TRANS-ETAGE      pic x(3) value spaces.
+           02  TRANS-SIDE       pic x(3) value spaces.
+           02  TRANS-POSTNR     pic x(4) value spaces.
+           02  TRANS-BYx        pic x(20) value spaces.
