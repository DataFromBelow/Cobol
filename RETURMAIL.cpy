@@ -0,0 +1,5 @@
+      *> RETURMAIL.cpy
+      *> Returned-mail (undeliverable address) feed record layout.
+           02  RETUR-KUNDEID     pic x(10) value spaces.
+           02  RETUR-DATE        pic 9(8) value zeros.
+           02  RETUR-AARSAG      pic x(20) value spaces.
