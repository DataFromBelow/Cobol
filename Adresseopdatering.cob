@@ -0,0 +1,278 @@
+       identification division.
+       program-id. ADRESSEOPDATERING.
+
+       environment division.
+       input-output section.
+       file-control.
+           select master-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is MASTER-FILE-1-STATUS.
+           select trans-file-1 assign to dynamic WS-TRANS-FILENAME
+               organization is line sequential
+               file status is TRANS-FILE-1-STATUS.
+           select new-master-file-1 assign to dynamic
+                   WS-NEW-MASTER-FILENAME
+               organization is line sequential
+               file status is NEW-MASTER-FILE-1-STATUS.
+           select audit-file-1 assign to dynamic WS-AUDIT-FILENAME
+               organization is line sequential
+               file status is AUDIT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  master-file-1.
+       01  master-record.
+           copy "KUNDER.cpy".
+       fd  trans-file-1.
+       01  trans-record.
+           copy "ADRTRANS.cpy".
+       fd  new-master-file-1.
+       01  new-master-record.
+           copy "KUNDER.cpy".
+       fd  audit-file-1.
+       01  audit-record.
+           copy "AUDITTRAIL.cpy".
+
+       working-storage section.
+       01  END-OF-MASTER          PIC X VALUE "N".
+       01  END-OF-TRANS           PIC X VALUE "N".
+       01  MASTER-FILE-1-STATUS       PIC X(2) VALUE "00".
+       01  TRANS-FILE-1-STATUS        PIC X(2) VALUE "00".
+       01  NEW-MASTER-FILE-1-STATUS   PIC X(2) VALUE "00".
+       01  AUDIT-FILE-1-STATUS        PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                   VALUE "Kundeoplysninger.txt".
+       01  WS-TRANS-FILENAME      PIC X(100)
+                                   VALUE "AdresseTransaktioner.txt".
+       01  WS-NEW-MASTER-FILENAME PIC X(100)
+                                   VALUE "KundeoplysningerNY.txt".
+       01  WS-AUDIT-FILENAME      PIC X(100)
+                                   VALUE "AdresseAudit.txt".
+       01  WS-TODAY               PIC 9(8) VALUE ZEROS.
+       01  WS-ADDRESS-CHANGED     PIC X VALUE "N".
+       01  END-OF-NEW-MASTER      PIC X VALUE "N".
+
+       01  WS-MAX-TRANS           PIC 9(5) VALUE 2000.
+       01  WS-TRANS-COUNT         PIC 9(5) VALUE 0.
+       01  WS-TRANS-IX            PIC 9(5) VALUE 0.
+       01  WS-UPDATE-COUNT        PIC 9(7) VALUE 0.
+
+       01  TRANS-TABEL.
+           02  TRANS-ENTRY OCCURS 2000 TIMES.
+               03  T-KUNDEID      pic x(10).
+               03  T-VEJNAVN      pic x(20).
+               03  T-HUSNR        pic x(5).
+               03  T-ETAGE        pic x(3).
+               03  T-SIDE         pic x(3).
+               03  T-POSTNR       pic x(4).
+               03  T-BYx          pic x(20).
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-TRANS-FILENAME FROM ENVIRONMENT "ADDRESS_TRANS_FIL"
+               ON EXCEPTION
+                   MOVE "AdresseTransaktioner.txt" TO WS-TRANS-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-NEW-MASTER-FILENAME
+                   FROM ENVIRONMENT "KUNDE_MASTER_NY_FIL"
+               ON EXCEPTION
+                   MOVE "KundeoplysningerNY.txt"
+                       TO WS-NEW-MASTER-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-AUDIT-FILENAME FROM ENVIRONMENT "ADDRESS_AUDIT_FIL"
+               ON EXCEPTION
+                   MOVE "AdresseAudit.txt" TO WS-AUDIT-FILENAME
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           PERFORM OPEN-FILES
+           PERFORM LOAD-TRANSACTIONS
+           PERFORM UPDATE-MASTER
+           PERFORM CLOSE-FILES
+           PERFORM PROMOTE-NEW-MASTER
+
+           DISPLAY "ADRESSEOPDATERING: " WS-UPDATE-COUNT
+               " kunderecord(s) opdateret"
+
+       stop run.
+
+       OPEN-FILES.
+           OPEN INPUT master-file-1
+           IF MASTER-FILE-1-STATUS NOT = "00"
+               DISPLAY "ADRESSEOPDATERING: cannot open master, status "
+                   MASTER-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT trans-file-1
+           IF TRANS-FILE-1-STATUS NOT = "00"
+               DISPLAY "ADRESSEOPDATERING: cannot open trans, status "
+                   TRANS-FILE-1-STATUS
+               CLOSE master-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT new-master-file-1
+           IF NEW-MASTER-FILE-1-STATUS NOT = "00"
+               DISPLAY "ADRESSEOPDATERING: cannot open new master "
+                   NEW-MASTER-FILE-1-STATUS
+               CLOSE master-file-1
+               CLOSE trans-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT audit-file-1
+           IF AUDIT-FILE-1-STATUS NOT = "00"
+               DISPLAY "ADRESSEOPDATERING: cannot open audit file "
+                   AUDIT-FILE-1-STATUS
+               CLOSE master-file-1
+               CLOSE trans-file-1
+               CLOSE new-master-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-TRANSACTIONS.
+           PERFORM UNTIL END-OF-TRANS = "Y"
+               READ trans-file-1 INTO trans-record
+                   AT END
+                       MOVE "Y" TO END-OF-TRANS
+                   NOT AT END
+                       IF WS-TRANS-COUNT < WS-MAX-TRANS
+                           ADD 1 TO WS-TRANS-COUNT
+                           MOVE TRANS-KUNDEID TO
+                               T-KUNDEID(WS-TRANS-COUNT)
+                           MOVE TRANS-VEJNAVN TO
+                               T-VEJNAVN(WS-TRANS-COUNT)
+                           MOVE TRANS-HUSNR TO
+                               T-HUSNR(WS-TRANS-COUNT)
+                           MOVE TRANS-ETAGE TO
+                               T-ETAGE(WS-TRANS-COUNT)
+                           MOVE TRANS-SIDE TO
+                               T-SIDE(WS-TRANS-COUNT)
+                           MOVE TRANS-POSTNR TO
+                               T-POSTNR(WS-TRANS-COUNT)
+                           MOVE TRANS-BYx TO
+                               T-BYx(WS-TRANS-COUNT)
+                       ELSE
+                           DISPLAY "ADRESSEOPDATERING: trans table full"
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       UPDATE-MASTER.
+           PERFORM UNTIL END-OF-MASTER = "Y"
+               READ master-file-1 INTO master-record
+                   AT END
+                       MOVE "Y" TO END-OF-MASTER
+                   NOT AT END
+                       PERFORM APPLY-MATCHING-TRANS
+                       MOVE master-record TO new-master-record
+                       WRITE new-master-record
+               END-READ
+           END-PERFORM.
+
+       APPLY-MATCHING-TRANS.
+           PERFORM VARYING WS-TRANS-IX FROM 1 BY 1
+                   UNTIL WS-TRANS-IX > WS-TRANS-COUNT
+               IF T-KUNDEID(WS-TRANS-IX) = KundeID IN master-record
+                   MOVE "N" TO WS-ADDRESS-CHANGED
+                   IF T-VEJNAVN(WS-TRANS-IX) NOT =
+                           VEJNAVN IN master-record
+                      OR T-HUSNR(WS-TRANS-IX) NOT =
+                           HUSNR IN master-record
+                      OR T-ETAGE(WS-TRANS-IX) NOT =
+                           ETAGE IN master-record
+                      OR T-SIDE(WS-TRANS-IX) NOT =
+                           SIDE IN master-record
+                      OR T-POSTNR(WS-TRANS-IX) NOT =
+                           POSTNR IN master-record
+                      OR T-BYx(WS-TRANS-IX) NOT =
+                           BYx IN master-record
+                       MOVE "Y" TO WS-ADDRESS-CHANGED
+                   END-IF
+
+                   IF WS-ADDRESS-CHANGED = "Y"
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+
+                   MOVE T-VEJNAVN(WS-TRANS-IX)
+                       TO VEJNAVN IN master-record
+                   MOVE T-HUSNR(WS-TRANS-IX)
+                       TO HUSNR IN master-record
+                   MOVE T-ETAGE(WS-TRANS-IX)
+                       TO ETAGE IN master-record
+                   MOVE T-SIDE(WS-TRANS-IX)
+                       TO SIDE IN master-record
+                   MOVE T-POSTNR(WS-TRANS-IX)
+                       TO POSTNR IN master-record
+                   MOVE T-BYx(WS-TRANS-IX)
+                       TO BYx IN master-record
+                   ADD 1 TO WS-UPDATE-COUNT
+               END-IF
+           END-PERFORM.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO audit-record
+           MOVE KundeID IN master-record TO AUDIT-KUNDEID
+           MOVE WS-TODAY TO AUDIT-CHANGE-DATE
+           MOVE VEJNAVN IN master-record TO AUDIT-OLD-VEJNAVN
+           MOVE HUSNR IN master-record TO AUDIT-OLD-HUSNR
+           MOVE ETAGE IN master-record TO AUDIT-OLD-ETAGE
+           MOVE SIDE IN master-record TO AUDIT-OLD-SIDE
+           MOVE POSTNR IN master-record TO AUDIT-OLD-POSTNR
+           MOVE BYx IN master-record TO AUDIT-OLD-BYx
+           MOVE T-VEJNAVN(WS-TRANS-IX) TO AUDIT-NEW-VEJNAVN
+           MOVE T-HUSNR(WS-TRANS-IX) TO AUDIT-NEW-HUSNR
+           MOVE T-ETAGE(WS-TRANS-IX) TO AUDIT-NEW-ETAGE
+           MOVE T-SIDE(WS-TRANS-IX) TO AUDIT-NEW-SIDE
+           MOVE T-POSTNR(WS-TRANS-IX) TO AUDIT-NEW-POSTNR
+           MOVE T-BYx(WS-TRANS-IX) TO AUDIT-NEW-BYx
+           WRITE audit-record.
+
+       CLOSE-FILES.
+           CLOSE master-file-1
+           CLOSE trans-file-1
+           CLOSE new-master-file-1
+           CLOSE audit-file-1.
+
+       PROMOTE-NEW-MASTER.
+           OPEN INPUT new-master-file-1
+           IF NEW-MASTER-FILE-1-STATUS NOT = "00"
+               DISPLAY "ADRESSEOPDATERING: cannot reopen new master "
+                   "for promotion, status " NEW-MASTER-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT master-file-1
+           IF MASTER-FILE-1-STATUS NOT = "00"
+               DISPLAY "ADRESSEOPDATERING: cannot open master for "
+                   "promotion, status " MASTER-FILE-1-STATUS
+               CLOSE new-master-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-NEW-MASTER = "Y"
+               READ new-master-file-1 INTO master-record
+                   AT END
+                       MOVE "Y" TO END-OF-NEW-MASTER
+                   NOT AT END
+                       WRITE master-record
+               END-READ
+           END-PERFORM
+
+           CLOSE new-master-file-1
+           CLOSE master-file-1.
