@@ -0,0 +1,96 @@
+       identification division.
+       program-id. KUNDEOPSLAG.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE           PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS   PIC X(2) VALUE "00".
+       01  WS-MASK-DISPLAY       PIC X VALUE "Y".
+       01  WS-MASKED-KUNDEID     PIC X(10).
+       01  WS-MASKED-KONTO       PIC X(20).
+       01  WS-SEARCH-KUNDEID     PIC X(10) VALUE SPACES.
+       01  WS-FOUND              PIC X VALUE "N".
+       01  WS-BALANCE-EDIT       PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-INPUT-FILENAME     PIC X(100)
+                                  VALUE "Kundeoplysninger.txt".
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-MASK-DISPLAY FROM ENVIRONMENT "MASK_DISPLAY"
+               ON EXCEPTION
+                   MOVE "Y" TO WS-MASK-DISPLAY
+           END-ACCEPT
+
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           DISPLAY "KUNDEOPSLAG - indtast KundeID: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-KUNDEID
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "KUNDEOPSLAG: cannot open input file, status "
+                   INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y" OR WS-FOUND = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF KundeID = WS-SEARCH-KUNDEID
+                           MOVE "Y" TO WS-FOUND
+                           PERFORM DISPLAY-CUSTOMER-RECORD
+                       END-IF
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "KUNDEOPSLAG: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           IF WS-FOUND = "N"
+               DISPLAY "KUNDEOPSLAG: no customer found for KundeID "
+                   WS-SEARCH-KUNDEID
+           END-IF
+
+       stop run.
+
+       DISPLAY-CUSTOMER-RECORD.
+           IF WS-MASK-DISPLAY = "Y"
+               MOVE ALL "*" TO WS-MASKED-KUNDEID
+               MOVE KundeID(7:4) TO WS-MASKED-KUNDEID(7:4)
+               MOVE ALL "*" TO WS-MASKED-KONTO
+               MOVE KontoNummer(17:4) TO WS-MASKED-KONTO(17:4)
+               DISPLAY "KundeID: " WS-MASKED-KUNDEID
+                   "  KontoNummer: " WS-MASKED-KONTO
+           ELSE
+               DISPLAY "KundeID: " KundeID
+                   "  KontoNummer: " KontoNummer
+           END-IF
+           DISPLAY "Navn: " Fornavn " " Efternavn
+           DISPLAY "Adresse: " VEJNAVN " " HUSNR " " ETAGE " " SIDE
+           DISPLAY "Postnr/By: " POSTNR " " BYx
+           MOVE Balance TO WS-BALANCE-EDIT
+           DISPLAY "Balance: " WS-BALANCE-EDIT " " Valutakode.
