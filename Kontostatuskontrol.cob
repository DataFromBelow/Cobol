@@ -0,0 +1,165 @@
+       identification division.
+       program-id. KONTOSTATUSKONTROL.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+           select status-file-1 assign to dynamic WS-STATUS-FILENAME
+               organization is line sequential
+               file status is STATUS-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+       fd  status-file-1.
+       01  status-record.
+           copy "KONTOSTATUS.cpy".
+
+       working-storage section.
+       01  END-OF-FILE             PIC X VALUE "N".
+       01  END-OF-STATUS           PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS     PIC X(2) VALUE "00".
+       01  STATUS-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME       PIC X(100)
+                                    VALUE "Kundeoplysninger.txt".
+       01  WS-STATUS-FILENAME      PIC X(100)
+                                    VALUE "Kontostatus.txt".
+
+       01  WS-MAX-STATUS           PIC 9(5) VALUE 5000.
+       01  WS-STATUS-COUNT         PIC 9(5) VALUE 0.
+       01  WS-STATUS-IX            PIC 9(5) VALUE 0.
+       01  WS-FOUND                PIC X VALUE "N".
+
+       01  WS-ACTIVE-COUNT         PIC 9(7) VALUE 0.
+       01  WS-CLOSED-COUNT         PIC 9(7) VALUE 0.
+       01  WS-FROZEN-COUNT         PIC 9(7) VALUE 0.
+       01  WS-UNKNOWN-COUNT        PIC 9(7) VALUE 0.
+
+       01  STATUS-TABEL.
+           02  STATUS-ENTRY OCCURS 5000 TIMES.
+               03  ST-KONTONUMMER  pic x(20).
+               03  ST-STATUS       pic x(10).
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-STATUS-FILENAME
+                   FROM ENVIRONMENT "ACCOUNT_STATUS_FIL"
+               ON EXCEPTION
+                   MOVE "Kontostatus.txt" TO WS-STATUS-FILENAME
+           END-ACCEPT
+
+           PERFORM OPEN-FILES
+           PERFORM LOAD-ACCOUNT-STATUS
+
+           CLOSE status-file-1
+
+           DISPLAY "=========================================="
+           DISPLAY "KONTOSTATUSKONTROL - kontostatus kontrol"
+           DISPLAY "=========================================="
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CHECK-ACCOUNT-STATUS
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "KONTOSTATUSKONTROL: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Aktive konti         : " WS-ACTIVE-COUNT
+           DISPLAY "Lukkede konti        : " WS-CLOSED-COUNT
+           DISPLAY "Spaerrede konti      : " WS-FROZEN-COUNT
+           DISPLAY "Ukendte konti        : " WS-UNKNOWN-COUNT
+           DISPLAY "=========================================="
+
+       stop run.
+
+       OPEN-FILES.
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "KONTOSTATUSKONTROL: cannot open input file, "
+                   "status " INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT status-file-1
+           IF STATUS-FILE-1-STATUS NOT = "00"
+               DISPLAY "KONTOSTATUSKONTROL: cannot open status feed, "
+                   "status " STATUS-FILE-1-STATUS
+               CLOSE input-file-1
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-ACCOUNT-STATUS.
+           PERFORM UNTIL END-OF-STATUS = "Y"
+               READ status-file-1 INTO status-record
+                   AT END
+                       MOVE "Y" TO END-OF-STATUS
+                   NOT AT END
+                       IF WS-STATUS-COUNT < WS-MAX-STATUS
+                           ADD 1 TO WS-STATUS-COUNT
+                           MOVE KSTATUS-KONTONUMMER TO
+                               ST-KONTONUMMER(WS-STATUS-COUNT)
+                           MOVE KSTATUS-STATUS TO
+                               ST-STATUS(WS-STATUS-COUNT)
+                       ELSE
+                           DISPLAY "KONTOSTATUSKONTROL: status table "
+                               "full, feed entry skipped"
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CHECK-ACCOUNT-STATUS.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-STATUS-IX FROM 1 BY 1
+                   UNTIL WS-STATUS-IX > WS-STATUS-COUNT
+               IF ST-KONTONUMMER(WS-STATUS-IX) = KontoNummer
+                       IN input-record
+                   MOVE "Y" TO WS-FOUND
+                   IF ST-STATUS(WS-STATUS-IX) = "AKTIV"
+                       ADD 1 TO WS-ACTIVE-COUNT
+                   ELSE
+                       IF ST-STATUS(WS-STATUS-IX) = "LUKKET"
+                           ADD 1 TO WS-CLOSED-COUNT
+                       ELSE
+                           IF ST-STATUS(WS-STATUS-IX) = "SPAERRET"
+                               ADD 1 TO WS-FROZEN-COUNT
+                           ELSE
+                               ADD 1 TO WS-UNKNOWN-COUNT
+                           END-IF
+                       END-IF
+                       DISPLAY "KundeID " KundeID IN input-record
+                           " - KontoNummer " KontoNummer IN input-record
+                           " er " ST-STATUS(WS-STATUS-IX)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "N"
+               ADD 1 TO WS-UNKNOWN-COUNT
+               DISPLAY "KundeID " KundeID IN input-record
+                   " - KontoNummer " KontoNummer IN input-record
+                   " findes ikke i kontostatus-feedet"
+           END-IF.
