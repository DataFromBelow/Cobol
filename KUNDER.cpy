@@ -0,0 +1,18 @@
+      *> KUNDER.cpy
+      *> Shared customer record layout used by the Opgave programs.
+           02  KundeID         pic x(10) value spaces.
+           02  Fornavn         pic x(20) value spaces.
+           02  Efternavn       pic x(20) value spaces.
+           02  KontoNummer     pic x(20) value spaces.
+           02  Balance         pic s9(7)v99 value zeros.
+           02  Valutakode      pic x(3) value spaces.
+           02  VEJNAVN         pic x(20) value spaces.
+           02  HUSNR           pic x(5) value spaces.
+           02  ETAGE           pic x(3) value spaces.
+           02  SIDE            pic x(3) value spaces.
+           02  POSTNR          pic x(4) value spaces.
+           02  BYx             pic x(20) value spaces.
+           02  DATE-OF-BIRTH   pic 9(8) value zeros.
+           02  AGE             pic 9(3) value zeros.
+           02  LAST-UPDATED    pic 9(8) value zeros.
+           02  DELIVERY-STATUS pic x(1) value "Y".
