@@ -0,0 +1,127 @@
+       identification division.
+       program-id. VALUTARAPPORT.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE            PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                    VALUE "Kundeoplysninger.txt".
+
+       01  WS-MAX-VALUTA          PIC 9(3) VALUE 50.
+       01  WS-VALUTA-COUNT        PIC 9(3) VALUE 0.
+       01  WS-SUB-IX              PIC 9(3) VALUE 0.
+
+       01  VALUTA-TABEL.
+           02  VALUTA-ENTRY OCCURS 50 TIMES
+                           INDEXED BY VALUTA-IX.
+               03  VALUTA-KODE     PIC X(3) VALUE SPACES.
+               03  VALUTA-SUBTOTAL PIC S9(9)V99 VALUE ZEROS.
+
+       01  GRAND-TOTAL             PIC S9(9)V99 VALUE ZEROS.
+       01  WS-FOUND                PIC X VALUE "N".
+       01  WS-SUBTOTAL-EDIT         PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-GRAND-TOTAL-EDIT      PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-SUBTOTAL-DKK          PIC S9(9)V99 VALUE ZEROS.
+       01  WS-GRAND-TOTAL-DKK       PIC S9(9)V99 VALUE ZEROS.
+       01  WS-GRAND-TOTAL-DKK-EDIT  PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-RATE-FOUND            PIC X VALUE "N".
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "VALUTARAPPORT: cannot open input file, status "
+                   INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM ADD-TO-VALUTA-TABEL
+               END-READ
+               IF INPUT-FILE-1-STATUS NOT = "00"
+                  AND INPUT-FILE-1-STATUS NOT = "10"
+                   DISPLAY "VALUTARAPPORT: read error, status "
+                       INPUT-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           PERFORM PRINT-VALUTA-REPORT
+
+       stop run.
+
+       ADD-TO-VALUTA-TABEL.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+                   UNTIL WS-SUB-IX > WS-VALUTA-COUNT
+               IF VALUTA-KODE(WS-SUB-IX) = Valutakode
+                   ADD Balance TO VALUTA-SUBTOTAL(WS-SUB-IX)
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "N"
+               IF WS-VALUTA-COUNT < WS-MAX-VALUTA
+                   ADD 1 TO WS-VALUTA-COUNT
+                   MOVE Valutakode TO VALUTA-KODE(WS-VALUTA-COUNT)
+                   MOVE Balance TO VALUTA-SUBTOTAL(WS-VALUTA-COUNT)
+               ELSE
+                   DISPLAY "VALUTARAPPORT: currency table full, "
+                       "skipping code " Valutakode
+               END-IF
+           END-IF
+
+           ADD Balance TO GRAND-TOTAL.
+
+       PRINT-VALUTA-REPORT.
+           DISPLAY "=========================================="
+           DISPLAY "VALUTARAPPORT - saldo pr. valutakode"
+           DISPLAY "=========================================="
+           PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+                   UNTIL WS-SUB-IX > WS-VALUTA-COUNT
+               MOVE VALUTA-SUBTOTAL(WS-SUB-IX) TO WS-SUBTOTAL-EDIT
+               DISPLAY VALUTA-KODE(WS-SUB-IX) "  "
+                   WS-SUBTOTAL-EDIT
+               CALL "VALUTAKONVERTER" USING VALUTA-KODE(WS-SUB-IX)
+                   VALUTA-SUBTOTAL(WS-SUB-IX) WS-SUBTOTAL-DKK
+                   WS-RATE-FOUND
+               IF WS-RATE-FOUND = "Y"
+                   ADD WS-SUBTOTAL-DKK TO WS-GRAND-TOTAL-DKK
+               ELSE
+                   DISPLAY "VALUTARAPPORT: " VALUTA-KODE(WS-SUB-IX)
+                       " excluded from DKK total, no rate on file"
+               END-IF
+           END-PERFORM
+           MOVE GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Total alle valutaer : " WS-GRAND-TOTAL-EDIT
+           MOVE WS-GRAND-TOTAL-DKK TO WS-GRAND-TOTAL-DKK-EDIT
+           DISPLAY "Total omregnet til DKK : " WS-GRAND-TOTAL-DKK-EDIT
+           DISPLAY "=========================================="
