@@ -0,0 +1,61 @@
+       identification division.
+       program-id. KONTROLTOTAL.
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+
+       data division.
+       file section.
+       fd  input-file-1.
+       01  input-record.
+           copy "KUNDER.cpy".
+
+       working-storage section.
+       01  END-OF-FILE       PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS PIC X(2) VALUE "00".
+       01  WS-INPUT-FILENAME PIC X(100)
+                               VALUE "Kundeoplysninger.txt".
+       01  RECORD-COUNT      PIC 9(7) VALUE ZEROS.
+       01  BALANCE-TOTAL     PIC S9(9)V99 VALUE ZEROS.
+       01  WS-BALANCE-EDIT   PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "KONTROLTOTAL: cannot open input file, status "
+                   INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ input-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO RECORD-COUNT
+                       ADD Balance TO BALANCE-TOTAL
+               END-READ
+           END-PERFORM
+
+           CLOSE input-file-1
+
+           DISPLAY "=========================================="
+           DISPLAY "KONTROLTOTAL - Kundeoplysninger.txt"
+           DISPLAY "=========================================="
+           MOVE BALANCE-TOTAL TO WS-BALANCE-EDIT
+           DISPLAY "Antal poster (record count) : " RECORD-COUNT
+           DISPLAY "Saldo i alt (balance total)  : " WS-BALANCE-EDIT
+           DISPLAY "=========================================="
+
+       stop run.
