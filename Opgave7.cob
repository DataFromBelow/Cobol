@@ -4,83 +4,540 @@
        environment division.
        input-output section.
        file-control.
-           select input-file-1 assign to "Kundeoplysninger.txt"
-               organization is line sequential.
-           SELECT OUTPUT-FILE-1 ASSIGN TO "KundeoplysningerOUT.txt" 
-               ORGANIZATION IS LINE SEQUENTIAL.
+           select input-file-1 assign to dynamic WS-INPUT-FILENAME
+               organization is line sequential
+               file status is INPUT-FILE-1-STATUS.
+           select sort-file-1 assign to "KundeoplysningerSRT.tmp".
+           select sorted-file-1 assign to "KundeoplysningerSRT.txt"
+               organization is line sequential
+               file status is SORTED-FILE-1-STATUS.
+           SELECT OUTPUT-FILE-1 ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-1-STATUS.
+           SELECT REJECT-FILE-1 ASSIGN TO DYNAMIC WS-REJECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-1-STATUS.
+           select checkpoint-file-1 assign to dynamic
+                   WS-CHECKPOINT-FILENAME
+               organization is line sequential
+               file status is CHECKPOINT-FILE-1-STATUS.
+           select csv-file-1 assign to dynamic WS-CSV-FILENAME
+               organization is line sequential
+               file status is CSV-FILE-1-STATUS.
 
        data division.
        file section.
-       fd  input-file-1.
+       fd  input-file-1
+           record is varying in size from 1 to 157 characters
+           depending on WS-ACTUAL-LENGTH.
        01  input-record.
            copy "KUNDER.cpy".
+       sd  sort-file-1.
+       01  sort-record.
+           copy "KUNDER.cpy".
+       fd  sorted-file-1.
+       01  sorted-record.
+           copy "KUNDER.cpy".
        fd  OUTPUT-FILE-1.
-       01  KUNDE-ADR. 
-           02  NAVN-ADR          PIC X(100). 
-           
-
-
+       01  KUNDE-ADR.
+           02  NAVN-LINJE        PIC X(41).
+           02  GADE-LINJE        PIC X(34).
+           02  BY-LINJE          PIC X(25).
+       01  HEADER-RECORD.
+           02  HDR-TAG            PIC X(3) VALUE "HDR".
+           02  HDR-RUN-DATE       PIC 9(8).
+           02  HDR-EXPECTED-COUNT PIC 9(7).
+           02  FILLER             PIC X(82).
+       01  TRAILER-RECORD.
+           02  TRL-TAG               PIC X(3) VALUE "TRL".
+           02  TRL-ACTUAL-COUNT      PIC 9(7).
+           02  TRL-BALANCE-TOTAL     PIC S9(9)V99.
+           02  FILLER                PIC X(79).
+       01  PAGE-HEADER-RECORD.
+           02  PHR-TAG               PIC X(4) VALUE "PAGE".
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  PHR-RUN-DATE          PIC 9(8).
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  PHR-LABEL             PIC X(4) VALUE "Side".
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  PHR-PAGE-NUMBER       PIC ZZZZ9.
+           02  FILLER                PIC X(76).
+       fd  reject-file-1.
+       01  reject-record.
+           copy "KUNDER.cpy".
+       fd  checkpoint-file-1.
+       01  checkpoint-record.
+           02  CKPT-KUNDEID      PIC X(10).
+       fd  csv-file-1.
+       01  csv-record            PIC X(150).
 
        working-storage section.
        01  END-OF-FILE   PIC X VALUE "N".
+       01  END-OF-RAW-INPUT       PIC X VALUE "N".
+       01  INPUT-FILE-1-STATUS    PIC X(2) VALUE "00".
+       01  SORTED-FILE-1-STATUS   PIC X(2) VALUE "00".
+       01  OUTPUT-FILE-1-STATUS   PIC X(2) VALUE "00".
+       01  REJECT-FILE-1-STATUS   PIC X(2) VALUE "00".
+       01  CHECKPOINT-FILE-1-STATUS PIC X(2) VALUE "00".
+       01  CSV-FILE-1-STATUS      PIC X(2) VALUE "00".
+       01  WS-OVERFLOW-FLAG       PIC X VALUE "N".
+       01  WS-RESTART-MODE        PIC X VALUE "N".
+       01  WS-RESTART-KUNDEID     PIC X(10) VALUE SPACES.
+       01  WS-SKIPPING            PIC X VALUE "N".
+       01  WS-COUNT-SKIPPING      PIC X VALUE "N".
+       01  WS-CHECKPOINT-COUNT    PIC 9(7) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 100.
+       01  WS-ACTUAL-LENGTH       PIC 9(5) VALUE 0.
+       01  WS-EXPECTED-LENGTH     PIC 9(5) VALUE 157.
+
+       01  WS-RUN-MODE            PIC X(7) VALUE "MONTHLY".
+       01  WS-TODAY               PIC 9(8) VALUE ZEROS.
+       01  WS-TODAY-INT           PIC S9(9) VALUE 0.
+       01  WS-LASTUPD-INT         PIC S9(9) VALUE 0.
+       01  WS-AGE-DAYS            PIC S9(9) VALUE 0.
+       01  WS-WEEKLY-WINDOW-DAYS  PIC 9(5) VALUE 7.
+       01  WS-FILTERED-COUNT      PIC 9(7) VALUE 0.
+       01  WS-FILTERED-BALANCE-TOTAL PIC S9(9)V99 VALUE 0.
+       01  WS-INCLUDE-IN-EXTRACT  PIC X VALUE "Y".
+       01  WS-EXPECTED-COUNT      PIC 9(7) VALUE 0.
+
+       01  WS-LABELS-PER-PAGE     PIC 9(3) VALUE 20.
+       01  WS-LABELS-PER-PAGE-X   PIC X(3) VALUE SPACES.
+       01  WS-LINE-ON-PAGE        PIC 9(3) VALUE 0.
+       01  WS-PAGE-NUMBER         PIC 9(5) VALUE 0.
+
+       01  WS-INPUT-COUNT         PIC 9(7) VALUE 0.
+       01  WS-INPUT-BALANCE-TOTAL PIC S9(9)V99 VALUE 0.
+       01  WS-OUTPUT-COUNT        PIC 9(7) VALUE 0.
+       01  WS-OUTPUT-BALANCE-TOTAL PIC S9(9)V99 VALUE 0.
+       01  WS-REJECT-COUNT        PIC 9(7) VALUE 0.
+       01  WS-REJECT-BALANCE-TOTAL PIC S9(9)V99 VALUE 0.
+
+       01  WS-VEJNAVN-RENS-IN     PIC X(40) VALUE SPACES.
+       01  WS-VEJNAVN-RENS-UD     PIC X(40) VALUE SPACES.
+       01  WS-BY-RENS-IN          PIC X(40) VALUE SPACES.
+       01  WS-BY-RENS-UD          PIC X(40) VALUE SPACES.
+
+       01  WS-INPUT-FILENAME      PIC X(100)
+                                   VALUE "Kundeoplysninger.txt".
+       01  WS-OUTPUT-FILENAME     PIC X(100)
+                                   VALUE "KundeoplysningerOUT.txt".
+       01  WS-REJECT-FILENAME     PIC X(100)
+                                   VALUE "KundeoplysningerREJ.txt".
+       01  WS-CHECKPOINT-FILENAME PIC X(100)
+                                   VALUE "Opgave7Checkpoint.txt".
+       01  WS-CSV-FILENAME        PIC X(100)
+                                   VALUE "KundeoplysningerOUT.csv".
 
        procedure division.
-       MAIN-PROCEDURE. 
-           OPEN INPUT input-file-1 
+       MAIN-PROCEDURE.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "KUNDE_INPUT_FIL"
+               ON EXCEPTION
+                   MOVE "Kundeoplysninger.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-OUTPUT-FILENAME FROM ENVIRONMENT "KUNDE_OUTPUT_FIL"
+               ON EXCEPTION
+                   MOVE "KundeoplysningerOUT.txt" TO WS-OUTPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-REJECT-FILENAME FROM ENVIRONMENT "KUNDE_REJECT_FIL"
+               ON EXCEPTION
+                   MOVE "KundeoplysningerREJ.txt" TO WS-REJECT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-CHECKPOINT-FILENAME
+                   FROM ENVIRONMENT "OPGAVE7_CHECKPOINT_FIL"
+               ON EXCEPTION
+                   MOVE "Opgave7Checkpoint.txt"
+                       TO WS-CHECKPOINT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RESTART-MODE FROM ENVIRONMENT "RESTART_MODE"
+               ON EXCEPTION
+                   MOVE "N" TO WS-RESTART-MODE
+           END-ACCEPT
+
+           ACCEPT WS-CSV-FILENAME FROM ENVIRONMENT "KUNDE_CSV_FIL"
+               ON EXCEPTION
+                   MOVE "KundeoplysningerOUT.csv" TO WS-CSV-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "EXTRACT_MODE"
+               ON EXCEPTION
+                   MOVE "MONTHLY" TO WS-RUN-MODE
+           END-ACCEPT
+
+           ACCEPT WS-LABELS-PER-PAGE-X
+                   FROM ENVIRONMENT "LABELS_PER_PAGE"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-LABELS-PER-PAGE-X
+           END-ACCEPT
+           IF WS-LABELS-PER-PAGE-X NOT = SPACES
+               MOVE WS-LABELS-PER-PAGE-X TO WS-LABELS-PER-PAGE
+           END-IF
+           IF WS-LABELS-PER-PAGE = 0
+               MOVE 20 TO WS-LABELS-PER-PAGE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+
+           IF WS-RESTART-MODE = "Y"
+               PERFORM LOAD-RESTART-POINT
+           END-IF
+
+           OPEN OUTPUT reject-file-1
+           IF REJECT-FILE-1-STATUS NOT = "00"
+               DISPLAY "OPGAVESEVEN: cannot open reject file, status "
+                   REJECT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           SORT sort-file-1
+               ON ASCENDING KEY POSTNR OF sort-record
+               ON ASCENDING KEY BYx OF sort-record
+               INPUT PROCEDURE IS RELEASE-VALID-INPUT-RECORDS
+               GIVING sorted-file-1
+           IF SORT-RETURN NOT = 0
+               DISPLAY "OPGAVESEVEN: sort by postal code failed, "
+                   "sort-return " SORT-RETURN
+               CLOSE reject-file-1
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT sorted-file-1
+           IF SORTED-FILE-1-STATUS NOT = "00"
+               DISPLAY "OPGAVESEVEN: cannot open sorted file, status "
+                   SORTED-FILE-1-STATUS
+               CLOSE reject-file-1
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM COUNT-SORTED-RECORDS
+
+           CLOSE sorted-file-1
+
+           OPEN INPUT sorted-file-1
+           IF SORTED-FILE-1-STATUS NOT = "00"
+               DISPLAY "OPGAVESEVEN: cannot reopen sorted file, status "
+                   SORTED-FILE-1-STATUS
+               CLOSE reject-file-1
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            OPEN OUTPUT OUTPUT-FILE-1
-            
-           PERFORM UNTIL END-OF-FILE = "Y" 
-               READ input-file-1 INTO input-record
-                   AT END 
-                       MOVE "Y" TO END-OF-FILE 
+           IF OUTPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "OPGAVESEVEN: cannot open output file, status "
+                   OUTPUT-FILE-1-STATUS
+               CLOSE sorted-file-1
+               CLOSE reject-file-1
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM WRITE-HEADER-RECORD
+
+           OPEN OUTPUT csv-file-1
+           IF CSV-FILE-1-STATUS NOT = "00"
+               DISPLAY "OPGAVESEVEN: cannot open csv file, status "
+                   CSV-FILE-1-STATUS
+               CLOSE sorted-file-1
+               CLOSE OUTPUT-FILE-1
+               CLOSE reject-file-1
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ sorted-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       display input-record
-      *                display Fornavn, Efternavn*
-                       string Fornavn delimited by size
-                       " " delimited by size 
-                       Efternavn delimited by size
-                       into NAVN-ADR
-      *                 MOVE INPUT-RECORD TO NAVN-ADR*
-                       move NAVN-ADR to KUNDE-ADR    
-      *                WRITE KUNDE-ADR*
-                       DISPLAY KUNDE-ADR
-                       MOVE SPACES TO NAVN-ADR 
-                       display NAVN-ADR
-                       display VEJNAVN
-                       string VEJNAVN delimited by size
-                       " " delimited by size 
-                       HUSNR delimited by size
-                       " " delimited by size 
-                       ETAGE delimited by size
-                       " " delimited by size 
-                       SIDE delimited by size
-                       into NAVN-ADR
-                       display NAVN-ADR
-                       MOVE SPACES TO NAVN-ADR 
-                       display NAVN-ADR
-                       string POSTNR delimited by size
-                       " " delimited by size 
-                       BYx delimited by size
-                       into NAVN-ADR
-                       display NAVN-ADR
-                       MOVE SPACES TO NAVN-ADR 
-                       display NAVN-ADR
-                       move POSTNR into NAVN-ADR
-                       display NAVN-ADR
-                       MOVE SPACES TO NAVN-ADR 
-                       display NAVN-ADR
-
-                       MOVE SPACES TO NAVN-ADR 
-                       display NAVN-ADR
-               END-READ 
-           END-PERFORM 
-           
-            
+                       IF WS-SKIPPING = "Y"
+                           IF KundeID IN input-record
+                                   = WS-RESTART-KUNDEID
+                               MOVE "N" TO WS-SKIPPING
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-INPUT-COUNT
+                           ADD Balance IN input-record
+                               TO WS-INPUT-BALANCE-TOTAL
+                           MOVE "Y" TO WS-INCLUDE-IN-EXTRACT
+                           IF WS-RUN-MODE = "WEEKLY"
+                               PERFORM CHECK-WEEKLY-FILTER
+                           END-IF
+                           IF DELIVERY-STATUS IN input-record = "N"
+                               MOVE "N" TO WS-INCLUDE-IN-EXTRACT
+                           END-IF
+                           IF WS-INCLUDE-IN-EXTRACT = "N"
+                               PERFORM SKIP-FILTERED-RECORD
+                           ELSE
+                               PERFORM BUILD-ADDRESS-RECORD
+                               IF WS-OVERFLOW-FLAG = "Y"
+                                   PERFORM WRITE-REJECT-RECORD
+                               ELSE
+                                   PERFORM WRITE-ADDRESS-RECORD
+                               END-IF
+                           END-IF
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+               IF SORTED-FILE-1-STATUS NOT = "00"
+                  AND SORTED-FILE-1-STATUS NOT = "10"
+                   DISPLAY "OPGAVESEVEN: read error, status "
+                       SORTED-FILE-1-STATUS
+                   MOVE "Y" TO END-OF-FILE
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-PERFORM
 
+           PERFORM WRITE-TRAILER-RECORD
 
            close OUTPUT-FILE-1
-           CLOSE input-file-1
-           
-           
+           CLOSE sorted-file-1
+           CLOSE reject-file-1
+           CLOSE csv-file-1
+
+           PERFORM PRINT-RECONCILIATION
+
+       goback.
+
+       RELEASE-VALID-INPUT-RECORDS.
+           OPEN INPUT input-file-1
+           IF INPUT-FILE-1-STATUS NOT = "00"
+               DISPLAY "OPGAVESEVEN: cannot open input file, status "
+                   INPUT-FILE-1-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-RAW-INPUT = "Y"
+               READ input-file-1
+                   AT END
+                       MOVE "Y" TO END-OF-RAW-INPUT
+                   NOT AT END
+                       IF WS-ACTUAL-LENGTH NOT = WS-EXPECTED-LENGTH
+                           ADD 1 TO WS-INPUT-COUNT
+                           ADD Balance IN input-record
+                               TO WS-INPUT-BALANCE-TOTAL
+                           PERFORM WRITE-SHORT-RECORD-REJECT
+                       ELSE
+                           RELEASE sort-record FROM input-record
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE input-file-1.
+
+       COUNT-SORTED-RECORDS.
+           MOVE WS-SKIPPING TO WS-COUNT-SKIPPING
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ sorted-file-1 INTO input-record
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF WS-COUNT-SKIPPING = "Y"
+                           IF KundeID IN input-record
+                                   = WS-RESTART-KUNDEID
+                               MOVE "N" TO WS-COUNT-SKIPPING
+                           END-IF
+                       ELSE
+                           MOVE "Y" TO WS-INCLUDE-IN-EXTRACT
+                           IF WS-RUN-MODE = "WEEKLY"
+                               PERFORM CHECK-WEEKLY-FILTER
+                           END-IF
+                           IF DELIVERY-STATUS IN input-record = "N"
+                               MOVE "N" TO WS-INCLUDE-IN-EXTRACT
+                           END-IF
+                           IF WS-INCLUDE-IN-EXTRACT = "Y"
+                               PERFORM BUILD-ADDRESS-RECORD
+                               IF WS-OVERFLOW-FLAG NOT = "Y"
+                                   ADD 1 TO WS-EXPECTED-COUNT
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO END-OF-FILE.
+
+       WRITE-HEADER-RECORD.
+           MOVE SPACES TO HEADER-RECORD
+           MOVE "HDR" TO HDR-TAG
+           MOVE WS-TODAY TO HDR-RUN-DATE
+           MOVE WS-EXPECTED-COUNT TO HDR-EXPECTED-COUNT
+           WRITE KUNDE-ADR FROM HEADER-RECORD.
+
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES TO TRAILER-RECORD
+           MOVE "TRL" TO TRL-TAG
+           MOVE WS-OUTPUT-COUNT TO TRL-ACTUAL-COUNT
+           MOVE WS-OUTPUT-BALANCE-TOTAL TO TRL-BALANCE-TOTAL
+           WRITE KUNDE-ADR FROM TRAILER-RECORD.
+
+       CHECK-WEEKLY-FILTER.
+           MOVE "N" TO WS-INCLUDE-IN-EXTRACT
+           IF LAST-UPDATED IN input-record NOT = 0
+               COMPUTE WS-LASTUPD-INT = FUNCTION INTEGER-OF-DATE(
+                   LAST-UPDATED IN input-record)
+               COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-LASTUPD-INT
+               IF WS-AGE-DAYS >= 0
+                  AND WS-AGE-DAYS <= WS-WEEKLY-WINDOW-DAYS
+                   MOVE "Y" TO WS-INCLUDE-IN-EXTRACT
+               END-IF
+           END-IF.
+
+       SKIP-FILTERED-RECORD.
+           ADD 1 TO WS-FILTERED-COUNT
+           ADD Balance IN input-record TO WS-FILTERED-BALANCE-TOTAL.
+
+       PRINT-RECONCILIATION.
+           DISPLAY "=========================================="
+           DISPLAY "OPGAVESEVEN - input/output reconciliation"
+           DISPLAY "Udtraeksform (run mode) : " WS-RUN-MODE
+           DISPLAY "Input records read : " WS-INPUT-COUNT
+           DISPLAY "Output records written : " WS-OUTPUT-COUNT
+           DISPLAY "Reject records written : " WS-REJECT-COUNT
+           DISPLAY "Filtered (weekly mode) : " WS-FILTERED-COUNT
+           DISPLAY "Input balance total : " WS-INPUT-BALANCE-TOTAL
+           DISPLAY "Output balance total : " WS-OUTPUT-BALANCE-TOTAL
+           DISPLAY "Reject balance total : " WS-REJECT-BALANCE-TOTAL
+           DISPLAY "Filtered balance total : "
+               WS-FILTERED-BALANCE-TOTAL
+           IF WS-INPUT-COUNT = WS-OUTPUT-COUNT + WS-REJECT-COUNT
+                   + WS-FILTERED-COUNT
+              AND WS-INPUT-BALANCE-TOTAL =
+                  WS-OUTPUT-BALANCE-TOTAL + WS-REJECT-BALANCE-TOTAL
+                      + WS-FILTERED-BALANCE-TOTAL
+               DISPLAY "Reconciliation: PASS"
+           ELSE
+               DISPLAY "Reconciliation: FAIL"
+               MOVE 24 TO RETURN-CODE
+           END-IF
+           DISPLAY "==========================================".
+
+       BUILD-ADDRESS-RECORD.
+           MOVE SPACES TO KUNDE-ADR
+           MOVE "N" TO WS-OVERFLOW-FLAG
+
+           MOVE VEJNAVN IN input-record TO WS-VEJNAVN-RENS-IN
+           call "NAVNRENS" using WS-VEJNAVN-RENS-IN WS-VEJNAVN-RENS-UD
+
+           MOVE BYx IN input-record TO WS-BY-RENS-IN
+           call "NAVNRENS" using WS-BY-RENS-IN WS-BY-RENS-UD
+
+           string Fornavn IN input-record delimited by size
+               " " delimited by size
+               Efternavn IN input-record delimited by size
+               into NAVN-LINJE
+               ON OVERFLOW
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-STRING
+
+           string WS-VEJNAVN-RENS-UD(1:20) delimited by size
+               " " delimited by size
+               HUSNR IN input-record delimited by size
+               " " delimited by size
+               ETAGE IN input-record delimited by size
+               " " delimited by size
+               SIDE IN input-record delimited by size
+               into GADE-LINJE
+               ON OVERFLOW
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-STRING
+
+           string POSTNR IN input-record delimited by size
+               " " delimited by size
+               WS-BY-RENS-UD(1:20) delimited by size
+               into BY-LINJE
+               ON OVERFLOW
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-STRING.
+
+       WRITE-ADDRESS-RECORD.
+           IF WS-LINE-ON-PAGE = 0
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+           WRITE KUNDE-ADR
+           ADD 1 TO WS-LINE-ON-PAGE
+           IF WS-LINE-ON-PAGE >= WS-LABELS-PER-PAGE
+               MOVE 0 TO WS-LINE-ON-PAGE
+           END-IF
+           PERFORM BUILD-CSV-RECORD
+           WRITE csv-record
+           ADD 1 TO WS-OUTPUT-COUNT
+           ADD Balance IN input-record TO WS-OUTPUT-BALANCE-TOTAL.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO PAGE-HEADER-RECORD
+           MOVE "PAGE" TO PHR-TAG
+           MOVE WS-TODAY TO PHR-RUN-DATE
+           MOVE "Side" TO PHR-LABEL
+           MOVE WS-PAGE-NUMBER TO PHR-PAGE-NUMBER
+           WRITE KUNDE-ADR FROM PAGE-HEADER-RECORD.
+
+       BUILD-CSV-RECORD.
+           MOVE SPACES TO csv-record
+           STRING
+               FUNCTION TRIM(Fornavn IN input-record) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(Efternavn IN input-record)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-VEJNAVN-RENS-UD) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(HUSNR IN input-record) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ETAGE IN input-record) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SIDE IN input-record) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(POSTNR IN input-record) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BY-RENS-UD) DELIMITED BY SIZE
+               INTO csv-record
+           END-STRING.
+
+       WRITE-REJECT-RECORD.
+           WRITE reject-record FROM input-record
+           ADD 1 TO WS-REJECT-COUNT
+           ADD Balance IN input-record TO WS-REJECT-BALANCE-TOTAL
+           DISPLAY "OPGAVESEVEN: address build overflow, KundeID "
+               KundeID IN input-record " sent to reject file".
+
+       WRITE-SHORT-RECORD-REJECT.
+           WRITE reject-record FROM input-record
+           ADD 1 TO WS-REJECT-COUNT
+           ADD Balance IN input-record TO WS-REJECT-BALANCE-TOTAL
+           DISPLAY "OPGAVESEVEN: short record (length "
+               WS-ACTUAL-LENGTH ", expected " WS-EXPECTED-LENGTH
+               ") sent to reject file".
+
+       LOAD-RESTART-POINT.
+           OPEN INPUT checkpoint-file-1
+           IF CHECKPOINT-FILE-1-STATUS = "00"
+               READ checkpoint-file-1
+                   NOT AT END
+                       MOVE CKPT-KUNDEID TO WS-RESTART-KUNDEID
+                       MOVE "Y" TO WS-SKIPPING
+               END-READ
+               CLOSE checkpoint-file-1
+           ELSE
+               DISPLAY "OPGAVESEVEN: no checkpoint file found, "
+                   "starting from the top"
+           END-IF.
 
-       stop run.
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+               MOVE KundeID IN input-record TO CKPT-KUNDEID
+               OPEN OUTPUT checkpoint-file-1
+               WRITE checkpoint-record
+               CLOSE checkpoint-file-1
+           END-IF.
