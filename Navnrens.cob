@@ -0,0 +1,34 @@
+       identification division.
+       program-id. NAVNRENS.
+
+      *> Shared double-space cleanup routine, generalized from the
+      *> PERFORM VARYING loop in OPGAVETHREE so any name or address
+      *> field can be collapsed the same way.
+
+       data division.
+       working-storage section.
+       01  IX              pic 9(2) value 0.
+       01  IX2             pic 9(2) value 1.
+       01  CURRENT-CHAR    pic x(1).
+       01  PREVIOUS-CHAR   pic x(1) value space.
+
+       linkage section.
+       01  LS-INPUT        pic x(40).
+       01  LS-OUTPUT       pic x(40).
+
+       procedure division using LS-INPUT LS-OUTPUT.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO LS-OUTPUT
+           MOVE 1 TO IX2
+           MOVE SPACE TO PREVIOUS-CHAR
+
+           perform varying IX from 1 by 1 until IX > length of LS-INPUT
+               move LS-INPUT(IX:1) to CURRENT-CHAR
+               IF CURRENT-CHAR NOT = SPACE OR PREVIOUS-CHAR NOT = SPACE
+                   move CURRENT-CHAR to LS-OUTPUT(IX2:1)
+                   add 1 to IX2
+               END-IF
+               move CURRENT-CHAR to PREVIOUS-CHAR
+           end-perform
+
+       goback.
