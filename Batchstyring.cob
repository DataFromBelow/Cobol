@@ -0,0 +1,39 @@
+       identification division.
+       program-id. BATCHSTYRING.
+
+       data division.
+       working-storage section.
+       01  WS-STEP-NAME           PIC X(20) VALUE SPACES.
+       01  WS-STEP-RETURN-CODE    PIC 9(5) VALUE 0.
+
+       procedure division.
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "BATCHSTYRING - batch-vindue for kunderegister"
+           DISPLAY "=========================================="
+
+           MOVE "OPGAVEFIVE" TO WS-STEP-NAME
+           DISPLAY "Trin 1: validering (" WS-STEP-NAME ")"
+           CALL "OPGAVEFIVE"
+           PERFORM CHECK-STEP-RETURN-CODE
+
+           MOVE "OPGAVESEVEN" TO WS-STEP-NAME
+           DISPLAY "Trin 2: sortering og udtraek (" WS-STEP-NAME ")"
+           CALL "OPGAVESEVEN"
+           PERFORM CHECK-STEP-RETURN-CODE
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "BATCHSTYRING: alle trin gennemfoert"
+           DISPLAY "=========================================="
+
+       stop run.
+
+       CHECK-STEP-RETURN-CODE.
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE NOT = 0
+               DISPLAY "BATCHSTYRING: trin " WS-STEP-NAME
+                   " fejlede med returkode " WS-STEP-RETURN-CODE
+               DISPLAY "BATCHSTYRING: afbryder batch-koerslen"
+               MOVE WS-STEP-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
